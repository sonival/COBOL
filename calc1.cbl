@@ -1,28 +1,1189 @@
-        identification division.
-        program-id. CALC1.
-        
-        environment division.
-        configuration section.
-        
-        data division.
-        working-storage section.
-        01 ws-valor-venda     pic  9(6)V99.
-        01 ws-valor-compra    pic  9(6)V99.
-        01 ws-percentual      pic  9(3)V9(12).
-        procedure division.
-        main.
-            display "=========================================".
-            display "Calcular porcentagem entre dois valores ".
-            display "=========================================".
-            display " ".
-            display "Digite valor de compra ".
-            accept ws-valor-compra.
-            
-            display "Digite valor de venda".
-            accept ws-valor-venda.
-
-            compute  ws-percentual = ((ws-valor-venda- ws-valor-compra)  
-            / ws-valor-compra) *100 .
-            display "Resultado " ws-percentual.
-        
-        end program CALC1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALC1.
+000300 AUTHOR.        J. ALMEIDA - PRECIFICACAO.
+000400 INSTALLATION.  DEPTO DE PRECIFICACAO.
+000500 DATE-WRITTEN.  2020-03-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    DESCRICAO....: CALCULA O PERCENTUAL DE MARKUP ENTRE O VALOR
+000900*                   DE COMPRA E O VALOR DE VENDA DE UM ITEM.
+001000*                   RODA EM MODO INTERATIVO (UM ITEM POR VEZ,
+001100*                   VIA TERMINAL) OU EM MODO LOTE, LENDO UM
+001200*                   ARQUIVO DE TRANSACOES DIARIO DE PRECIFICACAO.
+001300*                   MANTEM UM ARQUIVO MESTRE DE PRODUTOS, UM
+001400*                   RELATORIO DE EXCECOES DE MARGEM, UM LOG DE
+001500*                   AUDITORIA E UM RELATORIO DE FILIAL/CATEGORIA,
+001600*                   E SUPORTA CONVERSAO DE MOEDA E RETOMADA POR
+001700*                   CHECKPOINT NA CARGA EM LOTE.
+001800*-----------------------------------------------------------------
+001900*    MODIFICATION HISTORY
+002000*    DATE       INIT  DESCRICAO
+002100*    ---------- ----  -------------------------------------------
+002200*    2020-03-11 RSF   PROGRAMA ORIGINAL - MODO INTERATIVO SIMPLES.
+002300*    2026-08-09 JA    MODO LOTE LENDO ARQUIVO DE TRANSACOES.
+002400*    2026-08-09 JA    ARQUIVO MESTRE DE PRODUTOS (PRODMAST).
+002500*    2026-08-09 JA    RELATORIO DE EXCECOES DE MARGEM.
+002600*    2026-08-09 JA    LOG DE AUDITORIA DE CADA CALCULO.
+002700*    2026-08-09 JA    PERCENTUAL PASSOU A SER ASSINADO; TRATAMENTO
+002800*                     DE PREJUIZO NA TELA E NOS RELATORIOS.
+002900*    2026-08-09 JA    MODO INVERSO (SUGERE VENDA A PARTIR DA
+003000*                     MARGEM ALVO) - CALCULO DELEGADO AO NOVO
+003100*                     SUBPROGRAMA CALCMRKP, TAMBEM USADO PELO
+003200*                     CALCMENU.
+003300*    2026-08-09 JA    CONVERSAO DE MOEDA PARA COMPRAS IMPORTADAS
+003400*                     VIA TABELA DE CAMBIO (TAXCAMBIO).
+003500*    2026-08-09 JA    CHECKPOINT/RETOMADA NA CARGA EM LOTE.
+003600*    2026-08-09 JA    CODIGO DE FILIAL/CATEGORIA E RELATORIO DE
+003700*                     CONSOLIDACAO POR FILIAL E POR CATEGORIA.
+003800*****************************************************************
+003900
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT TRANFILE-ARQ ASSIGN TO "TRANFILE"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-FS-TRANFILE.
+005000
+005100     SELECT PRODMAST-ARQ ASSIGN TO "PRODMAST"
+005200         ORGANIZATION IS INDEXED
+005300         ACCESS MODE IS DYNAMIC
+005400         RECORD KEY IS PM-ITEM-CODE
+005500         FILE STATUS IS WS-FS-PRODMAST.
+005600
+005700     SELECT AUDITLOG-ARQ ASSIGN TO "AUDITLOG"
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS WS-FS-AUDITLOG.
+006000
+006100     SELECT TAXCAMBIO-ARQ ASSIGN TO "TAXCAMBIO"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-FS-TAXCAMBIO.
+006400
+006500     SELECT CHECKPT-ARQ ASSIGN TO "CHECKPT"
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS WS-FS-CHECKPT.
+006800
+006900     SELECT RELCALC-ARQ ASSIGN TO "RELCALC"
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS WS-FS-RELCALC.
+007200
+007300     SELECT RELEXC-ARQ ASSIGN TO "RELEXC"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS WS-FS-RELEXC.
+007600
+007700     SELECT RELROLL-ARQ ASSIGN TO "RELROLL"
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS WS-FS-RELROLL.
+008000
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  TRANFILE-ARQ
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY PRICETRN.
+008600
+008700 FD  PRODMAST-ARQ
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY PRODMAST.
+009000
+009100 FD  AUDITLOG-ARQ
+009200     LABEL RECORDS ARE STANDARD.
+009300     COPY AUDITREC.
+009400
+009500 FD  TAXCAMBIO-ARQ
+009600     LABEL RECORDS ARE STANDARD.
+009700     COPY RATETAB.
+009800
+009900 FD  CHECKPT-ARQ
+010000     LABEL RECORDS ARE STANDARD.
+010100     COPY CHKPTREC.
+010200
+010300 FD  RELCALC-ARQ
+010400     LABEL RECORDS ARE STANDARD
+010500     RECORD CONTAINS 132 CHARACTERS.
+010600 01  REL-LINHA-DETALHE           PIC X(132).
+010700
+010800 FD  RELEXC-ARQ
+010900     LABEL RECORDS ARE STANDARD
+011000     RECORD CONTAINS 132 CHARACTERS.
+011100 01  REL-LINHA-EXCECAO           PIC X(132).
+011200
+011300 FD  RELROLL-ARQ
+011400     LABEL RECORDS ARE STANDARD
+011500     RECORD CONTAINS 132 CHARACTERS.
+011600 01  REL-LINHA-ROLLUP            PIC X(132).
+011700
+011800 WORKING-STORAGE SECTION.
+011900
+012000*---------------------------------------------------------------*
+012100*    STATUS DE ARQUIVO                                          *
+012200*---------------------------------------------------------------*
+012300 77  WS-FS-TRANFILE          PIC X(02).
+012400 77  WS-FS-PRODMAST          PIC X(02).
+012500 77  WS-FS-AUDITLOG          PIC X(02).
+012600 77  WS-FS-TAXCAMBIO         PIC X(02).
+012700 77  WS-FS-CHECKPT           PIC X(02).
+012800 77  WS-FS-RELCALC           PIC X(02).
+012900 77  WS-FS-RELEXC            PIC X(02).
+013000 77  WS-FS-RELROLL           PIC X(02).
+013100
+013200*---------------------------------------------------------------*
+013300*    CHAVES E INDICADORES DE CONTROLE                           *
+013400*---------------------------------------------------------------*
+013500 01  WS-SWITCHES.
+013510     05  WS-SW-MOEDA-INVALIDA    PIC X(01) VALUE "N".
+013520         88  WS-MOEDA-INVALIDA          VALUE "S".
+013530         88  WS-MOEDA-VALIDA            VALUE "N".
+013600     05  WS-SW-FIM-TRANFILE      PIC X(01) VALUE "N".
+013700         88  FIM-TRANFILE               VALUE "S".
+013800         88  NAO-FIM-TRANFILE           VALUE "N".
+013900     05  WS-SW-FIM-CAMBIO        PIC X(01) VALUE "N".
+014000         88  FIM-CAMBIO                 VALUE "S".
+014100         88  NAO-FIM-CAMBIO             VALUE "N".
+014200     05  WS-SW-MODO-EXECUCAO     PIC X(01) VALUE "I".
+014300         88  WS-MODO-INTERATIVO         VALUE "I".
+014400         88  WS-MODO-LOTE               VALUE "L".
+014500     05  WS-SW-RESTART           PIC X(01) VALUE "N".
+014600         88  WS-HOUVE-RESTART           VALUE "S".
+014700         88  WS-SEM-RESTART             VALUE "N".
+014800     05  WS-SW-MASTER-ACHADO     PIC X(01) VALUE "N".
+014900         88  WS-MASTER-ACHADO           VALUE "S".
+015000         88  WS-MASTER-NAO-ACHADO       VALUE "N".
+015100
+015200*---------------------------------------------------------------*
+015300*    CONTADORES E PARAMETROS DE CONTROLE DO LOTE                *
+015400*---------------------------------------------------------------*
+015500 77  WS-CONTADOR-PROCESSADOS PIC 9(08) VALUE ZERO.
+015600 77  WS-CONTADOR-EXCECOES    PIC 9(08) VALUE ZERO.
+015700 77  WS-INTERVALO-CHECKPOINT PIC 9(04) VALUE 0050.
+015800 77  WS-QUOCIENTE-CKP        PIC 9(08) VALUE ZERO.
+015900 77  WS-RESTO-CKP            PIC 9(08) VALUE ZERO.
+016000 77  WS-OPCAO-MODO           PIC 9(01) VALUE ZERO.
+016100 77  WS-PCT-MINIMO           PIC S9(03)V99 VALUE +10.
+016200 77  WS-PCT-MAXIMO           PIC S9(03)V99 VALUE +100.
+016300 77  WS-TAXA-ENCONTRADA      PIC 9(04)V9(06) VALUE ZERO.
+016400
+016500 01  WS-DATA-HORA-SISTEMA.
+016600     05  WS-DATA-SISTEMA         PIC 9(08).
+016700     05  WS-HORA-SISTEMA         PIC 9(08).
+016800
+016900*---------------------------------------------------------------*
+017000*    TABELA DE CAMBIO CARREGADA EM MEMORIA                      *
+017100*---------------------------------------------------------------*
+017200 01  WS-TABELA-CAMBIO-DADOS.
+017300     05  WS-QTD-MOEDAS           PIC 9(04) VALUE ZERO.
+017400     05  WS-TABELA-CAMBIO OCCURS 20 TIMES
+017500             INDEXED BY WS-IDX-CAMBIO.
+017600         10  WS-MOEDA-CODIGO     PIC X(03).
+017700         10  WS-MOEDA-TAXA       PIC 9(04)V9(06).
+017800
+017900*---------------------------------------------------------------*
+018000*    TABELAS DE ACUMULACAO PARA O RELATORIO DE FILIAL/CATEGORIA *
+018100*---------------------------------------------------------------*
+018200 01  WS-TABELA-FILIAL-DADOS.
+018300     05  WS-QTD-FILIAIS          PIC 9(04) VALUE ZERO.
+018400     05  WS-TABELA-FILIAL OCCURS 50 TIMES
+018500             INDEXED BY WS-IDX-FILIAL.
+018600         10  WS-FILIAL-CODIGO        PIC X(04).
+018700         10  WS-FILIAL-QTD-ITENS     PIC 9(08).
+018800         10  WS-FILIAL-SOMA-PCT      PIC S9(09)V99.
+018900
+019000 01  WS-TABELA-CATEGORIA-DADOS.
+019100     05  WS-QTD-CATEGORIAS       PIC 9(04) VALUE ZERO.
+019200     05  WS-TABELA-CATEGORIA OCCURS 50 TIMES
+019300             INDEXED BY WS-IDX-CATEGORIA.
+019400         10  WS-CATEGORIA-CODIGO     PIC X(04).
+019500         10  WS-CATEGORIA-QTD-ITENS  PIC 9(08).
+019600         10  WS-CATEGORIA-SOMA-PCT   PIC S9(09)V99.
+019700
+019800 77  WS-MEDIA-ROLLUP          PIC S9(03)V99 VALUE ZERO.
+019900
+020000*---------------------------------------------------------------*
+020100*    ITEM CORRENTE - PREENCHIDO PELO MODO LOTE OU INTERATIVO E   *
+020200*    CONSUMIDO PELOS PARAGRAFOS COMUNS DE CALCULO/GRAVACAO       *
+020300*---------------------------------------------------------------*
+020400 01  WS-ITEM-CORRENTE.
+020500     05  WS-IC-ITEM-CODE         PIC X(10).
+020600     05  WS-IC-DESCRICAO         PIC X(20).
+020700     05  WS-IC-BRANCH-CODE       PIC X(04).
+020800     05  WS-IC-CATEGORY-CODE     PIC X(04).
+020900     05  WS-IC-CURRENCY-CODE     PIC X(03).
+021000     05  WS-IC-CALC-TYPE         PIC X(01).
+021100         88  WS-IC-CALCULO-DIRETO       VALUE "D".
+021200         88  WS-IC-CALCULO-INVERSO      VALUE "I".
+021300     05  WS-IC-VALOR-COMPRA-ORIG PIC 9(06)V99.
+021400     05  WS-IC-VALOR-VENDA-ENT   PIC 9(06)V99.
+021500     05  WS-IC-PERCENTUAL-ALVO   PIC S9(03)V99.
+021600
+021700*---------------------------------------------------------------*
+021800*    CHECKPOINT DA CARGA EM LOTE                                *
+021900*---------------------------------------------------------------*
+022000 01  WS-CHECKPOINT-DADOS.
+022100     05  WS-CKP-ULTIMO-ITEM      PIC X(10) VALUE SPACES.
+022200
+022300*---------------------------------------------------------------*
+022400*    BLOCO DE CHAMADA COMPARTILHADO COM OS SUBPROGRAMAS DE       *
+022500*    CALCULO (CALCMRKP, CALCMRGN, CALCDESC)                     *
+022600*---------------------------------------------------------------*
+022700 COPY PCLINK.
+022900
+023000*---------------------------------------------------------------*
+023100*    LAYOUT DAS LINHAS DE RELATORIO                              *
+023200*---------------------------------------------------------------*
+023300 01  WS-LINHA-DETALHE.
+023400     05  WS-LD-ITEM-CODE         PIC X(10).
+023500     05  FILLER                  PIC X(02) VALUE SPACES.
+023600     05  WS-LD-DESCRICAO         PIC X(20).
+023700     05  FILLER                  PIC X(02) VALUE SPACES.
+023800     05  WS-LD-FILIAL            PIC X(04).
+023900     05  FILLER                  PIC X(02) VALUE SPACES.
+024000     05  WS-LD-COMPRA            PIC ZZZ,ZZ9.99.
+024100     05  FILLER                  PIC X(02) VALUE SPACES.
+024200     05  WS-LD-VENDA             PIC ZZZ,ZZ9.99.
+024300     05  FILLER                  PIC X(02) VALUE SPACES.
+024400     05  WS-LD-PERCENTUAL        PIC -ZZ9.9999.
+024500     05  FILLER                  PIC X(02) VALUE SPACES.
+024600     05  WS-LD-PREJUIZO-TXT      PIC X(10).
+024700     05  FILLER                  PIC X(47).
+024800
+024900 01  WS-LINHA-EXCECAO.
+025000     05  WS-LE-ITEM-CODE         PIC X(10).
+025100     05  FILLER                  PIC X(02) VALUE SPACES.
+025200     05  WS-LE-FILIAL            PIC X(04).
+025300     05  FILLER                  PIC X(02) VALUE SPACES.
+025400     05  WS-LE-PERCENTUAL        PIC -ZZ9.9999.
+025500     05  FILLER                  PIC X(02) VALUE SPACES.
+025600     05  WS-LE-MOTIVO            PIC X(24).
+025700     05  FILLER                  PIC X(78).
+025800
+025900 01  WS-LINHA-ROLLUP.
+026000     05  WS-LR-TIPO              PIC X(10).
+026100     05  FILLER                  PIC X(02) VALUE SPACES.
+026200     05  WS-LR-CODIGO            PIC X(04).
+026300     05  FILLER                  PIC X(02) VALUE SPACES.
+026400     05  WS-LR-QTD-ITENS         PIC ZZZ,ZZ9.
+026500     05  FILLER                  PIC X(02) VALUE SPACES.
+026600     05  WS-LR-MEDIA-PCT         PIC -ZZ9.99.
+026700     05  FILLER                  PIC X(93).
+026800
+027000 PROCEDURE DIVISION.
+027100
+027200 0000-MAINLINE.
+027300*---------------------------------------------------------------*
+027400*    PARAGRAFO PRINCIPAL                                        *
+027500*---------------------------------------------------------------*
+027600     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+027700
+027800     IF  WS-MODO-LOTE
+027900         PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+028000     ELSE
+028100         PERFORM 5000-PROCESSAR-INTERATIVO
+028200             THRU 5000-PROCESSAR-INTERATIVO-EXIT
+028300     END-IF.
+028400
+028500     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+028600
+028700     GO TO 9999-EXIT.
+028800
+028900 1000-INICIALIZAR.
+029000*---------------------------------------------------------------*
+029100*    DATA/HORA DO SISTEMA E ESCOLHA DO MODO DE EXECUCAO          *
+029200*---------------------------------------------------------------*
+029300     ACCEPT WS-DATA-SISTEMA      FROM DATE YYYYMMDD.
+029400     ACCEPT WS-HORA-SISTEMA      FROM TIME.
+029500
+029600     DISPLAY "=========================================".
+029700     DISPLAY "Calcular porcentagem entre dois valores ".
+029800     DISPLAY "=========================================".
+029900     DISPLAY " ".
+030000     DISPLAY "1 - Modo interativo (um item por vez)".
+030100     DISPLAY "2 - Modo lote (arquivo de transacoes)".
+030200     DISPLAY "Digite a opcao desejada".
+030300     ACCEPT WS-OPCAO-MODO.
+030400
+030500     IF  WS-OPCAO-MODO = 2
+030600         SET WS-MODO-LOTE       TO TRUE
+030700     ELSE
+030800         SET WS-MODO-INTERATIVO TO TRUE
+030900     END-IF.
+031000
+031100     PERFORM 1100-CARREGAR-TABELA-CAMBIO
+031200         THRU 1100-CARREGAR-TABELA-CAMBIO-EXIT.
+031300
+031400 1000-INICIALIZAR-EXIT.
+031500     EXIT.
+031600
+031700 1100-CARREGAR-TABELA-CAMBIO.
+031800*---------------------------------------------------------------*
+031900*    CARREGA A TABELA DE CAMBIO EM MEMORIA, SE O ARQUIVO EXISTIR *
+032000*---------------------------------------------------------------*
+032100     SET NAO-FIM-CAMBIO         TO TRUE.
+032200     OPEN INPUT TAXCAMBIO-ARQ.
+032300     IF  WS-FS-TAXCAMBIO = "00"
+032400         PERFORM 1110-LER-UMA-TAXA THRU 1110-LER-UMA-TAXA-EXIT
+032500         PERFORM 1120-ARMAZENAR-TAXA
+032600             THRU 1120-ARMAZENAR-TAXA-EXIT
+032700             UNTIL FIM-CAMBIO
+032800         CLOSE TAXCAMBIO-ARQ
+032900     END-IF.
+033000
+033100 1100-CARREGAR-TABELA-CAMBIO-EXIT.
+033200     EXIT.
+033300
+033400 1110-LER-UMA-TAXA.
+033500     READ TAXCAMBIO-ARQ
+033600         AT END     SET FIM-CAMBIO     TO TRUE
+033700         NOT AT END SET NAO-FIM-CAMBIO TO TRUE
+033800     END-READ.
+033900 1110-LER-UMA-TAXA-EXIT.
+034000     EXIT.
+034100
+034200 1120-ARMAZENAR-TAXA.
+034300*---------------------------------------------------------------*
+034400*    ARMAZENA UMA TAXA NA TABELA EM MEMORIA E LE A PROXIMA       *
+034500*---------------------------------------------------------------*
+034600     IF  WS-QTD-MOEDAS < 20
+034700         ADD 1 TO WS-QTD-MOEDAS
+034800         MOVE RT-CURRENCY-CODE
+034900             TO WS-MOEDA-CODIGO (WS-QTD-MOEDAS)
+035000         MOVE RT-TAXA-CAMBIO
+035100             TO WS-MOEDA-TAXA (WS-QTD-MOEDAS)
+035200     END-IF.
+035300     PERFORM 1110-LER-UMA-TAXA THRU 1110-LER-UMA-TAXA-EXIT.
+035400 1120-ARMAZENAR-TAXA-EXIT.
+035500     EXIT.
+035600 2000-PROCESSAR-LOTE.
+035610*---------------------------------------------------------------*
+035620*    CONDUZ O PROCESSAMENTO DO ARQUIVO DE TRANSACOES EM LOTE     *
+035630*---------------------------------------------------------------*
+035640     PERFORM 2050-VERIFICAR-CHECKPOINT
+035650         THRU 2050-VERIFICAR-CHECKPOINT-EXIT.
+035660     PERFORM 2100-ABRIR-ARQUIVOS-LOTE
+035670         THRU 2100-ABRIR-ARQUIVOS-LOTE-EXIT.
+035800
+035900     PERFORM 2300-LER-TRANFILE THRU 2300-LER-TRANFILE-EXIT.
+036000     IF  WS-HOUVE-RESTART
+036100         PERFORM 2350-AVANCAR-ATE-CHECKPOINT
+036200             THRU 2350-AVANCAR-ATE-CHECKPOINT-EXIT
+036300     END-IF.
+036400
+036500     PERFORM 2400-PROCESSAR-TRANSACOES
+036600         THRU 2400-PROCESSAR-TRANSACOES-EXIT
+036700         UNTIL FIM-TRANFILE.
+036800
+036900     PERFORM 2495-LIMPAR-CHECKPOINT
+036910         THRU 2495-LIMPAR-CHECKPOINT-EXIT.
+037000     PERFORM 2500-GRAVAR-ROLLUP THRU 2500-GRAVAR-ROLLUP-EXIT.
+037100     PERFORM 2600-FECHAR-ARQUIVOS-LOTE
+037200         THRU 2600-FECHAR-ARQUIVOS-LOTE-EXIT.
+037300
+037400     DISPLAY "ITENS PROCESSADOS..: " WS-CONTADOR-PROCESSADOS.
+037500     DISPLAY "ITENS EM EXCECAO...: " WS-CONTADOR-EXCECOES.
+037600
+037700 2000-PROCESSAR-LOTE-EXIT.
+037800     EXIT.
+037900
+038000 2050-VERIFICAR-CHECKPOINT.
+038100*---------------------------------------------------------------*
+038200*    VERIFICA SE HA CHECKPOINT DE UMA CARGA ANTERIOR INTERROMPIDA*
+038300*---------------------------------------------------------------*
+038400     SET WS-SEM-RESTART         TO TRUE.
+038500     MOVE SPACES                TO WS-CKP-ULTIMO-ITEM.
+038600
+038700     OPEN INPUT CHECKPT-ARQ.
+038800     IF  WS-FS-CHECKPT = "00"
+038900         READ CHECKPT-ARQ
+039000             AT END
+039100                 CONTINUE
+039200             NOT AT END
+039300                 IF  CKP-ULTIMO-ITEM-CODE NOT = SPACES
+039400                     MOVE CKP-ULTIMO-ITEM-CODE
+039410                         TO WS-CKP-ULTIMO-ITEM
+039420                     MOVE CKP-TABELA-FILIAL-DADOS
+039430                         TO WS-TABELA-FILIAL-DADOS
+039440                     MOVE CKP-TABELA-CATEGORIA-DADOS
+039450                         TO WS-TABELA-CATEGORIA-DADOS
+039460                     MOVE CKP-CONTADOR-PROCESSADO
+039470                         TO WS-CONTADOR-PROCESSADOS
+039500                     SET WS-HOUVE-RESTART      TO TRUE
+039600                     DISPLAY "RETOMANDO APOS O ITEM "
+039610                         WS-CKP-ULTIMO-ITEM
+039700                 END-IF
+039800         END-READ
+039900         CLOSE CHECKPT-ARQ
+040000     END-IF.
+040100
+040200 2050-VERIFICAR-CHECKPOINT-EXIT.
+040300     EXIT.
+040400
+041000 2100-ABRIR-ARQUIVOS-LOTE.
+041100*---------------------------------------------------------------*
+041200*    ABRE OS ARQUIVOS DO LOTE.  EM RETOMADA, OS RELATORIOS SAO   *
+041300*    ESTENDIDOS EM VEZ DE RECRIADOS PARA NAO PERDER O QUE JA     *
+041400*    FOI IMPRESSO NA EXECUCAO INTERROMPIDA.                      *
+041500*---------------------------------------------------------------*
+041600     OPEN INPUT TRANFILE-ARQ.
+041610     IF  WS-FS-TRANFILE NOT = "00"
+041620         DISPLAY "ERRO AO ABRIR O ARQUIVO DE TRANSACOES. STATUS: "
+041630             WS-FS-TRANFILE
+041640         MOVE 16 TO RETURN-CODE
+041650         GO TO 9999-EXIT
+041660     END-IF.
+041700
+041800     OPEN I-O PRODMAST-ARQ.
+041900     IF  WS-FS-PRODMAST = "35"
+042000         OPEN OUTPUT PRODMAST-ARQ
+042100         CLOSE PRODMAST-ARQ
+042200         OPEN I-O PRODMAST-ARQ
+042300     END-IF.
+042400
+042500     IF  WS-HOUVE-RESTART
+042600         OPEN EXTEND RELCALC-ARQ
+042700         OPEN EXTEND RELEXC-ARQ
+042800     ELSE
+042900         OPEN OUTPUT RELCALC-ARQ
+043000         OPEN OUTPUT RELEXC-ARQ
+043100         PERFORM 2110-GRAVAR-CABECALHOS
+043200             THRU 2110-GRAVAR-CABECALHOS-EXIT
+043300     END-IF.
+043310     IF  WS-FS-RELCALC NOT = "00" OR WS-FS-RELEXC NOT = "00"
+043320         DISPLAY "ERRO AO ABRIR OS RELATORIOS DE CALCULO/EXCECAO."
+043330         DISPLAY "STATUS CALCULO: " WS-FS-RELCALC
+043340             " STATUS EXCECAO: " WS-FS-RELEXC
+043350         MOVE 16 TO RETURN-CODE
+043360         GO TO 9999-EXIT
+043370     END-IF.
+043400
+043500     OPEN EXTEND AUDITLOG-ARQ.
+043600     IF  WS-FS-AUDITLOG = "35"
+043700         OPEN OUTPUT AUDITLOG-ARQ
+043800     END-IF.
+043900
+044000 2100-ABRIR-ARQUIVOS-LOTE-EXIT.
+044100     EXIT.
+044200
+044300 2110-GRAVAR-CABECALHOS.
+044400*---------------------------------------------------------------*
+044500*    IMPRIME OS CABECALHOS DOS RELATORIOS DE DETALHE E EXCECAO   *
+044600*---------------------------------------------------------------*
+044700     MOVE "RELATORIO DE CALCULO DE MARKUP - CALC1"
+044800         TO REL-LINHA-DETALHE.
+044900     WRITE REL-LINHA-DETALHE.
+045000     MOVE "ITEM       DESCRICAO             FILIAL  COMPRA
+045010-    "     VENDA       PERCENTUAL PREJUIZO"
+045100         TO REL-LINHA-DETALHE.
+045200     WRITE REL-LINHA-DETALHE.
+045300     MOVE SPACES TO REL-LINHA-DETALHE.
+045400     WRITE REL-LINHA-DETALHE.
+045500
+045600     MOVE "RELATORIO DE EXCECOES DE MARGEM - CALC1"
+045700         TO REL-LINHA-EXCECAO.
+045800     WRITE REL-LINHA-EXCECAO.
+045810     MOVE "ITEM        FILIAL  PERCENTUAL  MOTIVO"
+045820         TO REL-LINHA-EXCECAO.
+045830     WRITE REL-LINHA-EXCECAO.
+045900     MOVE SPACES TO REL-LINHA-EXCECAO.
+046000     WRITE REL-LINHA-EXCECAO.
+046100
+046200 2110-GRAVAR-CABECALHOS-EXIT.
+046300     EXIT.
+046400
+047000 2300-LER-TRANFILE.
+047100*---------------------------------------------------------------*
+047200*    LE UM REGISTRO DO ARQUIVO DE TRANSACOES                     *
+047300*---------------------------------------------------------------*
+047400     READ TRANFILE-ARQ
+047500         AT END     SET FIM-TRANFILE     TO TRUE
+047600         NOT AT END SET NAO-FIM-TRANFILE TO TRUE
+047700     END-READ.
+047800
+047900 2300-LER-TRANFILE-EXIT.
+048000     EXIT.
+048100
+049000 2350-AVANCAR-ATE-CHECKPOINT.
+049100*---------------------------------------------------------------*
+049200*    AVANCA O ARQUIVO DE TRANSACOES ATE O ITEM DO CHECKPOINT E   *
+049300*    POSICIONA NO PRIMEIRO REGISTRO AINDA NAO PROCESSADO         *
+049400*---------------------------------------------------------------*
+049500     PERFORM 2360-APLICAR-E-LER-PROXIMO
+049600         THRU 2360-APLICAR-E-LER-PROXIMO-EXIT
+049700         UNTIL FIM-TRANFILE
+049800            OR TR-ITEM-CODE = WS-CKP-ULTIMO-ITEM.
+049900
+050000     IF  NOT FIM-TRANFILE
+050100         PERFORM 2300-LER-TRANFILE THRU 2300-LER-TRANFILE-EXIT
+050200     END-IF.
+050300
+050400 2350-AVANCAR-ATE-CHECKPOINT-EXIT.
+050500     EXIT.
+050600
+050700 2360-APLICAR-E-LER-PROXIMO.
+050800*---------------------------------------------------------------*
+050900*    APLICA UM REGISTRO DE PARAMETRO, SE FOR O CASO, E AVANCA    *
+051000*    PARA O PROXIMO REGISTRO DO ARQUIVO DE TRANSACOES            *
+051100*---------------------------------------------------------------*
+051200     IF  TR-REGISTRO-PARAMETRO
+051300         PERFORM 2310-APLICAR-PARAMETROS
+051400             THRU 2310-APLICAR-PARAMETROS-EXIT
+051500     END-IF.
+051600     PERFORM 2300-LER-TRANFILE THRU 2300-LER-TRANFILE-EXIT.
+051700 2360-APLICAR-E-LER-PROXIMO-EXIT.
+051800     EXIT.
+052000 2400-PROCESSAR-TRANSACOES.
+052100*---------------------------------------------------------------*
+052200*    PROCESSA O REGISTRO CORRENTE E LE O PROXIMO (LEITURA ANTECI-*
+052300*    PADA CLASSICA); REGISTROS DE PARAMETRO SO ATUALIZAM LIMITES *
+052400*---------------------------------------------------------------*
+052500     IF  TR-REGISTRO-PARAMETRO
+052600         PERFORM 2310-APLICAR-PARAMETROS
+052700             THRU 2310-APLICAR-PARAMETROS-EXIT
+052800     ELSE
+052900         PERFORM 2405-CARREGAR-ITEM-DO-TRANFILE
+053000             THRU 2405-CARREGAR-ITEM-DO-TRANFILE-EXIT
+053100         PERFORM 2410-PROCESSAR-UM-ITEM
+053200             THRU 2410-PROCESSAR-UM-ITEM-EXIT
+053300     END-IF.
+053400
+053500     PERFORM 2300-LER-TRANFILE THRU 2300-LER-TRANFILE-EXIT.
+053600
+053700 2400-PROCESSAR-TRANSACOES-EXIT.
+053800     EXIT.
+053900
+054000 2310-APLICAR-PARAMETROS.
+054100*---------------------------------------------------------------*
+054200*    REGISTRO DE PARAMETRO - SOBRESCREVE OS LIMITES DE EXCECAO   *
+054300*---------------------------------------------------------------*
+054400     IF  TR-PCT-MINIMO NOT = ZERO
+054450         MOVE TR-PCT-MINIMO TO WS-PCT-MINIMO
+054470     END-IF.
+054480     IF  TR-PCT-MAXIMO NOT = ZERO
+054490         MOVE TR-PCT-MAXIMO TO WS-PCT-MAXIMO
+054700     END-IF.
+054800
+054900 2310-APLICAR-PARAMETROS-EXIT.
+055000     EXIT.
+055100
+056000 2405-CARREGAR-ITEM-DO-TRANFILE.
+056100*---------------------------------------------------------------*
+056200*    COPIA OS DADOS DA TRANSACAO PARA A AREA DE ITEM CORRENTE    *
+056300*---------------------------------------------------------------*
+056400     MOVE TR-ITEM-CODE          TO WS-IC-ITEM-CODE.
+056500     MOVE TR-DESCRICAO          TO WS-IC-DESCRICAO.
+056600     MOVE TR-BRANCH-CODE        TO WS-IC-BRANCH-CODE.
+056700     MOVE TR-CATEGORY-CODE      TO WS-IC-CATEGORY-CODE.
+056800     MOVE TR-CURRENCY-CODE      TO WS-IC-CURRENCY-CODE.
+056900     MOVE TR-CALC-TYPE          TO WS-IC-CALC-TYPE.
+057000     MOVE TR-VALOR-COMPRA       TO WS-IC-VALOR-COMPRA-ORIG.
+057100     MOVE TR-VALOR-VENDA        TO WS-IC-VALOR-VENDA-ENT.
+057200     MOVE TR-PERCENTUAL-ALVO    TO WS-IC-PERCENTUAL-ALVO.
+057300
+057400 2405-CARREGAR-ITEM-DO-TRANFILE-EXIT.
+057500     EXIT.
+057600
+058000 2410-PROCESSAR-UM-ITEM.
+058100*---------------------------------------------------------------*
+058200*    EXECUTA TODO O PROCESSAMENTO DE UM ITEM DE LOTE             *
+058300*---------------------------------------------------------------*
+058400     PERFORM 3000-CONVERTER-MOEDA THRU 3000-CONVERTER-MOEDA-EXIT.
+058410     IF  WS-MOEDA-INVALIDA
+058420         PERFORM 3510-GRAVAR-EXCECAO-MOEDA
+058430             THRU 3510-GRAVAR-EXCECAO-MOEDA-EXIT
+058440     ELSE
+058500         PERFORM 3100-EXECUTAR-CALCULO
+058505             THRU 3100-EXECUTAR-CALCULO-EXIT
+058510         IF  PC-ERRO-VALOR-ZERO
+058520             PERFORM 3520-GRAVAR-EXCECAO-CALCULO
+058530                 THRU 3520-GRAVAR-EXCECAO-CALCULO-EXIT
+058540         ELSE
+058600             PERFORM 3200-ATUALIZAR-MASTER
+058605                 THRU 3200-ATUALIZAR-MASTER-EXIT
+058700             PERFORM 2450-GRAVAR-DETALHE
+058710                 THRU 2450-GRAVAR-DETALHE-EXIT
+058800             PERFORM 3500-VERIFICAR-EXCECAO-LOTE
+058900                 THRU 3500-VERIFICAR-EXCECAO-LOTE-EXIT
+059000             PERFORM 3400-ACUMULAR-ROLLUP
+059010                 THRU 3400-ACUMULAR-ROLLUP-EXIT
+059100             PERFORM 3300-GRAVAR-AUDITORIA
+059105                 THRU 3300-GRAVAR-AUDITORIA-EXIT
+059108         END-IF
+059110     END-IF.
+059200
+059300     ADD 1 TO WS-CONTADOR-PROCESSADOS.
+059400     MOVE WS-IC-ITEM-CODE       TO WS-CKP-ULTIMO-ITEM.
+059500
+059600     DIVIDE WS-CONTADOR-PROCESSADOS BY WS-INTERVALO-CHECKPOINT
+059700         GIVING WS-QUOCIENTE-CKP REMAINDER WS-RESTO-CKP.
+059800     IF  WS-RESTO-CKP = ZERO
+059900         PERFORM 2490-GRAVAR-CHECKPOINT
+060000             THRU 2490-GRAVAR-CHECKPOINT-EXIT
+060100     END-IF.
+060200
+060300 2410-PROCESSAR-UM-ITEM-EXIT.
+060400     EXIT.
+060500
+061000 2450-GRAVAR-DETALHE.
+061100*---------------------------------------------------------------*
+061200*    MONTA E GRAVA A LINHA DE DETALHE DO RELATORIO PRINCIPAL     *
+061300*---------------------------------------------------------------*
+061400     MOVE WS-IC-ITEM-CODE       TO WS-LD-ITEM-CODE.
+061500     MOVE WS-IC-DESCRICAO       TO WS-LD-DESCRICAO.
+061600     MOVE WS-IC-BRANCH-CODE     TO WS-LD-FILIAL.
+061700     MOVE PC-VALOR-COMPRA       TO WS-LD-COMPRA.
+061800     MOVE PC-VALOR-VENDA        TO WS-LD-VENDA.
+061900     MOVE PC-PERCENTUAL         TO WS-LD-PERCENTUAL.
+062000     IF  PC-EM-PREJUIZO
+062100         MOVE "PREJUIZO"        TO WS-LD-PREJUIZO-TXT
+062200     ELSE
+062300         MOVE SPACES            TO WS-LD-PREJUIZO-TXT
+062400     END-IF.
+062500
+062600     MOVE WS-LINHA-DETALHE      TO REL-LINHA-DETALHE.
+062700     WRITE REL-LINHA-DETALHE.
+062800
+062900 2450-GRAVAR-DETALHE-EXIT.
+063000     EXIT.
+063100
+064000 2490-GRAVAR-CHECKPOINT.
+064100*---------------------------------------------------------------*
+064200*    GRAVA A POSICAO ATUAL DO LOTE PARA PERMITIR RETOMADA        *
+064300*---------------------------------------------------------------*
+064400     OPEN OUTPUT CHECKPT-ARQ.
+064500     MOVE WS-CKP-ULTIMO-ITEM    TO CKP-ULTIMO-ITEM-CODE.
+064600     MOVE WS-CONTADOR-PROCESSADOS
+064700                                TO CKP-CONTADOR-PROCESSADO.
+064800     MOVE WS-DATA-SISTEMA       TO CKP-DATA-CHECKPOINT.
+064900     MOVE WS-HORA-SISTEMA       TO CKP-HORA-CHECKPOINT.
+064910     MOVE WS-TABELA-FILIAL-DADOS
+064920                                TO CKP-TABELA-FILIAL-DADOS.
+064930     MOVE WS-TABELA-CATEGORIA-DADOS
+064940                                TO CKP-TABELA-CATEGORIA-DADOS.
+065000     WRITE CKP-REGISTRO-CHECKPOINT.
+065100     CLOSE CHECKPT-ARQ.
+065200
+065300 2490-GRAVAR-CHECKPOINT-EXIT.
+065400     EXIT.
+065500
+066000 2495-LIMPAR-CHECKPOINT.
+066100*---------------------------------------------------------------*
+066200*    AO TERMINAR O LOTE COM SUCESSO, LIMPA O CHECKPOINT PARA QUE *
+066300*    A PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO              *
+066400*---------------------------------------------------------------*
+066500     OPEN OUTPUT CHECKPT-ARQ.
+066600     MOVE SPACES                TO CKP-ULTIMO-ITEM-CODE.
+066700     MOVE ZERO                  TO CKP-CONTADOR-PROCESSADO.
+066800     MOVE WS-DATA-SISTEMA       TO CKP-DATA-CHECKPOINT.
+066900     MOVE WS-HORA-SISTEMA       TO CKP-HORA-CHECKPOINT.
+066910     MOVE ZERO                  TO CKP-TABELA-FILIAL-DADOS.
+066920     MOVE ZERO                  TO CKP-TABELA-CATEGORIA-DADOS.
+067000     WRITE CKP-REGISTRO-CHECKPOINT.
+067100     CLOSE CHECKPT-ARQ.
+067200
+067300 2495-LIMPAR-CHECKPOINT-EXIT.
+067400     EXIT.
+067500
+068000 2500-GRAVAR-ROLLUP.
+068100*---------------------------------------------------------------*
+068200*    GRAVA O RELATORIO DE CONSOLIDACAO POR FILIAL E POR CATEGORIA*
+068300*---------------------------------------------------------------*
+068400     OPEN OUTPUT RELROLL-ARQ.
+068410     IF  WS-FS-RELROLL NOT = "00"
+068420         DISPLAY "ERRO AO ABRIR O RELATORIO DE ROLLUP. STATUS: "
+068430             WS-FS-RELROLL
+068440         MOVE 16 TO RETURN-CODE
+068450         GO TO 9999-EXIT
+068460     END-IF.
+068500
+068600     MOVE "RELATORIO DE MARKUP MEDIO POR FILIAL/CATEGORIA"
+068700         TO REL-LINHA-ROLLUP.
+068800     WRITE REL-LINHA-ROLLUP.
+068810     MOVE "TIPO        CODIGO  QTD ITENS   MEDIA %"
+068820         TO REL-LINHA-ROLLUP.
+068830     WRITE REL-LINHA-ROLLUP.
+068900     MOVE SPACES TO REL-LINHA-ROLLUP.
+069000     WRITE REL-LINHA-ROLLUP.
+069100
+069200     PERFORM 2510-GRAVAR-LINHA-FILIAL
+069300         THRU 2510-GRAVAR-LINHA-FILIAL-EXIT
+069400         VARYING WS-IDX-FILIAL FROM 1 BY 1
+069500             UNTIL WS-IDX-FILIAL > WS-QTD-FILIAIS.
+069600
+069700     PERFORM 2520-GRAVAR-LINHA-CATEGORIA
+069800         THRU 2520-GRAVAR-LINHA-CATEGORIA-EXIT
+069900         VARYING WS-IDX-CATEGORIA FROM 1 BY 1
+070000             UNTIL WS-IDX-CATEGORIA > WS-QTD-CATEGORIAS.
+070100
+070200     CLOSE RELROLL-ARQ.
+070300
+070400 2500-GRAVAR-ROLLUP-EXIT.
+070500     EXIT.
+070600
+070700 2510-GRAVAR-LINHA-FILIAL.
+070800*---------------------------------------------------------------*
+070900*    GRAVA UMA LINHA DE ROLLUP PARA A FILIAL CORRENTE            *
+071000*---------------------------------------------------------------*
+071100     COMPUTE WS-MEDIA-ROLLUP ROUNDED =
+071200             WS-FILIAL-SOMA-PCT (WS-IDX-FILIAL) /
+071300             WS-FILIAL-QTD-ITENS (WS-IDX-FILIAL).
+071400     MOVE "FILIAL"              TO WS-LR-TIPO.
+071500     MOVE WS-FILIAL-CODIGO (WS-IDX-FILIAL)
+071600                                TO WS-LR-CODIGO.
+071700     MOVE WS-FILIAL-QTD-ITENS (WS-IDX-FILIAL)
+071800                                TO WS-LR-QTD-ITENS.
+071900     MOVE WS-MEDIA-ROLLUP       TO WS-LR-MEDIA-PCT.
+072000     MOVE WS-LINHA-ROLLUP       TO REL-LINHA-ROLLUP.
+072100     WRITE REL-LINHA-ROLLUP.
+072200 2510-GRAVAR-LINHA-FILIAL-EXIT.
+072300     EXIT.
+072400
+072500 2520-GRAVAR-LINHA-CATEGORIA.
+072600*---------------------------------------------------------------*
+072700*    GRAVA UMA LINHA DE ROLLUP PARA A CATEGORIA CORRENTE         *
+072800*---------------------------------------------------------------*
+072900     COMPUTE WS-MEDIA-ROLLUP ROUNDED =
+073000             WS-CATEGORIA-SOMA-PCT (WS-IDX-CATEGORIA) /
+073100             WS-CATEGORIA-QTD-ITENS (WS-IDX-CATEGORIA).
+073200     MOVE "CATEGORIA"           TO WS-LR-TIPO.
+073300     MOVE WS-CATEGORIA-CODIGO (WS-IDX-CATEGORIA)
+073400                                TO WS-LR-CODIGO.
+073500     MOVE WS-CATEGORIA-QTD-ITENS (WS-IDX-CATEGORIA)
+073600                                TO WS-LR-QTD-ITENS.
+073700     MOVE WS-MEDIA-ROLLUP       TO WS-LR-MEDIA-PCT.
+073800     MOVE WS-LINHA-ROLLUP       TO REL-LINHA-ROLLUP.
+073900     WRITE REL-LINHA-ROLLUP.
+074000 2520-GRAVAR-LINHA-CATEGORIA-EXIT.
+074100     EXIT.
+074200 2600-FECHAR-ARQUIVOS-LOTE.
+074300*---------------------------------------------------------------*
+074400*    FECHA OS ARQUIVOS ABERTOS PELO PROCESSAMENTO EM LOTE        *
+074500*---------------------------------------------------------------*
+074600     CLOSE TRANFILE-ARQ.
+074700     CLOSE PRODMAST-ARQ.
+074710     CLOSE RELCALC-ARQ.
+074720     CLOSE RELEXC-ARQ.
+074730     CLOSE AUDITLOG-ARQ.
+074740
+074750 2600-FECHAR-ARQUIVOS-LOTE-EXIT.
+074760     EXIT.
+074770
+075000 3000-CONVERTER-MOEDA.
+075100*---------------------------------------------------------------*
+075200*    CONVERTE O VALOR DE COMPRA PARA BRL QUANDO A MOEDA DE       *
+075300*    ORIGEM NAO FOR BRL, USANDO A TABELA DE CAMBIO EM MEMORIA.   *
+075310*    SE A MOEDA NAO ESTIVER CADASTRADA, O ITEM E REJEITADO -     *
+075320*    WS-MOEDA-INVALIDA FICA LIGADO E O CHAMADOR NAO DEVE USAR    *
+075330*    PC-VALOR-COMPRA.                                            *
+075400*---------------------------------------------------------------*
+075450     SET WS-MOEDA-VALIDA        TO TRUE.
+075500     IF  WS-IC-CURRENCY-CODE = SPACES
+075600         OR WS-IC-CURRENCY-CODE = "BRL"
+075700         MOVE WS-IC-VALOR-COMPRA-ORIG TO PC-VALOR-COMPRA
+075800     ELSE
+075900         PERFORM 3010-BUSCAR-TAXA-CAMBIO
+076000             THRU 3010-BUSCAR-TAXA-CAMBIO-EXIT
+076050         IF  WS-MOEDA-VALIDA
+076100             COMPUTE PC-VALOR-COMPRA ROUNDED =
+076200                 WS-IC-VALOR-COMPRA-ORIG * WS-TAXA-ENCONTRADA
+076250         END-IF
+076300     END-IF.
+076400
+076500 3000-CONVERTER-MOEDA-EXIT.
+076600     EXIT.
+076700
+077000 3010-BUSCAR-TAXA-CAMBIO.
+077100*---------------------------------------------------------------*
+077200*    PROCURA A TAXA DE CAMBIO DA MOEDA NA TABELA CARREGADA       *
+077300*---------------------------------------------------------------*
+077400     MOVE ZERO                  TO WS-TAXA-ENCONTRADA.
+077500     SET WS-IDX-CAMBIO          TO 1.
+077600     SEARCH WS-TABELA-CAMBIO
+077700         AT END
+077800             DISPLAY "MOEDA NAO CADASTRADA NA TABELA DE CAMBIO: "
+077900                 WS-IC-CURRENCY-CODE
+077910             SET WS-MOEDA-INVALIDA TO TRUE
+078000         WHEN WS-MOEDA-CODIGO (WS-IDX-CAMBIO)
+078010                                    = WS-IC-CURRENCY-CODE
+078100             MOVE WS-MOEDA-TAXA (WS-IDX-CAMBIO)
+078110                 TO WS-TAXA-ENCONTRADA
+078200     END-SEARCH.
+078300
+078400 3010-BUSCAR-TAXA-CAMBIO-EXIT.
+078500     EXIT.
+078600
+079000 3100-EXECUTAR-CALCULO.
+079100*---------------------------------------------------------------*
+079200*    CHAMA O SUBPROGRAMA DE CALCULO DE MARKUP, DIRETO OU INVERSO *
+079300*---------------------------------------------------------------*
+079400     MOVE WS-IC-VALOR-VENDA-ENT TO PC-VALOR-VENDA.
+079500     MOVE WS-IC-PERCENTUAL-ALVO TO PC-PERCENTUAL.
+079600
+079700     IF  WS-IC-CALCULO-INVERSO
+079800         SET PC-DIRECAO-INVERSA TO TRUE
+079900     ELSE
+080000         SET PC-DIRECAO-DIRETA  TO TRUE
+080100     END-IF.
+080200
+080300     CALL "CALCMRKP" USING PC-PARAMETROS-CALCULO.
+080400
+080500 3100-EXECUTAR-CALCULO-EXIT.
+080600     EXIT.
+080700
+081000 3200-ATUALIZAR-MASTER.
+081100*---------------------------------------------------------------*
+081200*    LE, ATUALIZA OU CRIA O REGISTRO DO ITEM NO ARQUIVO MESTRE   *
+081300*---------------------------------------------------------------*
+081400     MOVE WS-IC-ITEM-CODE       TO PM-ITEM-CODE.
+081500     READ PRODMAST-ARQ
+081600         KEY IS PM-ITEM-CODE
+081700         INVALID KEY     SET WS-MASTER-NAO-ACHADO TO TRUE
+081800         NOT INVALID KEY SET WS-MASTER-ACHADO     TO TRUE
+081900     END-READ.
+082000
+082100     MOVE WS-IC-ITEM-CODE       TO PM-ITEM-CODE.
+082200     IF  WS-IC-DESCRICAO NOT = SPACES
+082300         MOVE WS-IC-DESCRICAO   TO PM-DESCRICAO
+082400     END-IF.
+082410     IF  WS-MASTER-NAO-ACHADO
+082412     OR  WS-IC-BRANCH-CODE NOT = SPACES
+082420         MOVE WS-IC-BRANCH-CODE TO PM-BRANCH-CODE
+082430     END-IF.
+082440     IF  WS-MASTER-NAO-ACHADO
+082442     OR  WS-IC-CATEGORY-CODE NOT = SPACES
+082450         MOVE WS-IC-CATEGORY-CODE
+082460                                TO PM-CATEGORY-CODE
+082470     END-IF.
+082700     MOVE "BRL"                 TO PM-CURRENCY-CODE.
+082800     MOVE PC-VALOR-COMPRA       TO PM-VALOR-COMPRA.
+082900     MOVE PC-VALOR-VENDA        TO PM-VALOR-VENDA.
+083000     MOVE PC-PERCENTUAL         TO PM-PERCENTUAL.
+083100     IF  PC-EM-PREJUIZO
+083200         SET PM-EM-PREJUIZO     TO TRUE
+083300     ELSE
+083400         SET PM-SEM-PREJUIZO    TO TRUE
+083500     END-IF.
+083600     MOVE WS-DATA-SISTEMA       TO PM-DATA-ULT-CALCULO.
+083700     MOVE WS-HORA-SISTEMA       TO PM-HORA-ULT-CALCULO.
+083800
+083900     IF  WS-MASTER-ACHADO
+084000         REWRITE PM-REGISTRO-MESTRE
+084100     ELSE
+084200         WRITE PM-REGISTRO-MESTRE
+084300     END-IF.
+084310     IF  WS-FS-PRODMAST NOT = "00"
+084320         DISPLAY "ERRO AO GRAVAR O ARQUIVO MESTRE. ITEM: "
+084330             WS-IC-ITEM-CODE " STATUS: " WS-FS-PRODMAST
+084340         MOVE 16 TO RETURN-CODE
+084350         GO TO 9999-EXIT
+084360     END-IF.
+084400
+084500 3200-ATUALIZAR-MASTER-EXIT.
+084600     EXIT.
+084700
+085000 3300-GRAVAR-AUDITORIA.
+085100*---------------------------------------------------------------*
+085200*    GRAVA UM REGISTRO DE AUDITORIA PARA O CALCULO REALIZADO     *
+085300*---------------------------------------------------------------*
+085400     MOVE WS-DATA-SISTEMA       TO AUD-DATA.
+085500     MOVE WS-HORA-SISTEMA       TO AUD-HORA.
+085600     ACCEPT AUD-TERMINAL-USUARIO FROM ENVIRONMENT "USER".
+085700     IF  AUD-TERMINAL-USUARIO = SPACES
+085800         MOVE "LOTE"            TO AUD-TERMINAL-USUARIO
+085900     END-IF.
+086000     MOVE WS-IC-ITEM-CODE       TO AUD-ITEM-CODE.
+086100     MOVE WS-IC-CALC-TYPE       TO AUD-CALC-TYPE.
+086200     MOVE PC-VALOR-COMPRA       TO AUD-VALOR-COMPRA.
+086300     MOVE PC-VALOR-VENDA        TO AUD-VALOR-VENDA.
+086400     MOVE PC-PERCENTUAL         TO AUD-PERCENTUAL.
+086500
+086600     WRITE AUD-REGISTRO-LOG.
+086700
+086800 3300-GRAVAR-AUDITORIA-EXIT.
+086900     EXIT.
+087000
+088000 3400-ACUMULAR-ROLLUP.
+088100*---------------------------------------------------------------*
+088200*    ACUMULA O PERCENTUAL DO ITEM NAS TABELAS DE FILIAL/CATEGORIA*
+088300*---------------------------------------------------------------*
+088400     IF  WS-IC-BRANCH-CODE NOT = SPACES
+088500         PERFORM 3410-ACUMULAR-FILIAL
+088600             THRU 3410-ACUMULAR-FILIAL-EXIT
+088700     END-IF.
+088800
+088900     IF  WS-IC-CATEGORY-CODE NOT = SPACES
+089000         PERFORM 3420-ACUMULAR-CATEGORIA
+089100             THRU 3420-ACUMULAR-CATEGORIA-EXIT
+089200     END-IF.
+089300
+089400 3400-ACUMULAR-ROLLUP-EXIT.
+089500     EXIT.
+089600
+090000 3410-ACUMULAR-FILIAL.
+090100*---------------------------------------------------------------*
+090200*    PROCURA A FILIAL NA TABELA; SE NAO EXISTIR, CRIA UMA ENTRADA*
+090300*---------------------------------------------------------------*
+090400     SET WS-IDX-FILIAL          TO 1.
+090500     SEARCH WS-TABELA-FILIAL
+090600         AT END
+090700             IF  WS-QTD-FILIAIS < 50
+090800                 ADD 1 TO WS-QTD-FILIAIS
+090900                 SET WS-IDX-FILIAL TO WS-QTD-FILIAIS
+091000                 MOVE WS-IC-BRANCH-CODE
+091100                     TO WS-FILIAL-CODIGO (WS-IDX-FILIAL)
+091200                 MOVE ZERO TO WS-FILIAL-QTD-ITENS (WS-IDX-FILIAL)
+091300                 MOVE ZERO TO WS-FILIAL-SOMA-PCT  (WS-IDX-FILIAL)
+091400             END-IF
+091500         WHEN WS-FILIAL-CODIGO (WS-IDX-FILIAL) = WS-IC-BRANCH-CODE
+091600             CONTINUE
+091700     END-SEARCH.
+091800
+091900     IF  WS-IDX-FILIAL <= WS-QTD-FILIAIS
+092000         ADD 1 TO WS-FILIAL-QTD-ITENS (WS-IDX-FILIAL)
+092100         ADD PC-PERCENTUAL TO WS-FILIAL-SOMA-PCT (WS-IDX-FILIAL)
+092200     END-IF.
+092300
+092400 3410-ACUMULAR-FILIAL-EXIT.
+092500     EXIT.
+092600
+093000 3420-ACUMULAR-CATEGORIA.
+093100*---------------------------------------------------------------*
+093200*    PROCURA A CATEGORIA NA TABELA; SE NAO EXISTIR, CRIA UMA     *
+093300*---------------------------------------------------------------*
+093400     SET WS-IDX-CATEGORIA       TO 1.
+093500     SEARCH WS-TABELA-CATEGORIA
+093600         AT END
+093700             IF  WS-QTD-CATEGORIAS < 50
+093800                 ADD 1 TO WS-QTD-CATEGORIAS
+093900                 SET WS-IDX-CATEGORIA TO WS-QTD-CATEGORIAS
+094000                 MOVE WS-IC-CATEGORY-CODE
+094100                     TO WS-CATEGORIA-CODIGO (WS-IDX-CATEGORIA)
+094200                 MOVE ZERO
+094210                     TO WS-CATEGORIA-QTD-ITENS (WS-IDX-CATEGORIA)
+094300                 MOVE ZERO
+094310                     TO WS-CATEGORIA-SOMA-PCT  (WS-IDX-CATEGORIA)
+094400             END-IF
+094500         WHEN WS-CATEGORIA-CODIGO (WS-IDX-CATEGORIA)
+094510                                    = WS-IC-CATEGORY-CODE
+094600             CONTINUE
+094700     END-SEARCH.
+094800
+094900     IF  WS-IDX-CATEGORIA <= WS-QTD-CATEGORIAS
+095000         ADD 1 TO WS-CATEGORIA-QTD-ITENS (WS-IDX-CATEGORIA)
+095100         ADD PC-PERCENTUAL
+095110             TO WS-CATEGORIA-SOMA-PCT (WS-IDX-CATEGORIA)
+095200     END-IF.
+095300
+095400 3420-ACUMULAR-CATEGORIA-EXIT.
+095500     EXIT.
+095600
+096000 3500-VERIFICAR-EXCECAO-LOTE.
+096100*---------------------------------------------------------------*
+096200*    GRAVA UMA LINHA NO RELATORIO DE EXCECOES QUANDO O PERCENTUAL*
+096300*    CALCULADO ESTIVER FORA DA FAIXA MINIMA/MAXIMA CONFIGURADA   *
+096400*---------------------------------------------------------------*
+096500     IF  PC-PERCENTUAL < WS-PCT-MINIMO
+096600         MOVE WS-IC-ITEM-CODE   TO WS-LE-ITEM-CODE
+096700         MOVE WS-IC-BRANCH-CODE TO WS-LE-FILIAL
+096800         MOVE PC-PERCENTUAL     TO WS-LE-PERCENTUAL
+096900         MOVE "ABAIXO DO MINIMO"
+097000                                TO WS-LE-MOTIVO
+097100         MOVE WS-LINHA-EXCECAO  TO REL-LINHA-EXCECAO
+097200         WRITE REL-LINHA-EXCECAO
+097300         ADD 1 TO WS-CONTADOR-EXCECOES
+097400     ELSE
+097500         IF  PC-PERCENTUAL > WS-PCT-MAXIMO
+097600             MOVE WS-IC-ITEM-CODE   TO WS-LE-ITEM-CODE
+097700             MOVE WS-IC-BRANCH-CODE TO WS-LE-FILIAL
+097800             MOVE PC-PERCENTUAL     TO WS-LE-PERCENTUAL
+097900             MOVE "ACIMA DO MAXIMO"
+098000                                    TO WS-LE-MOTIVO
+098100             MOVE WS-LINHA-EXCECAO  TO REL-LINHA-EXCECAO
+098200             WRITE REL-LINHA-EXCECAO
+098300             ADD 1 TO WS-CONTADOR-EXCECOES
+098400         END-IF
+098500     END-IF.
+098600
+098700 3500-VERIFICAR-EXCECAO-LOTE-EXIT.
+098800     EXIT.
+098900
+099000 3510-GRAVAR-EXCECAO-MOEDA.
+099100*---------------------------------------------------------------*
+099200*    GRAVA UMA LINHA DE EXCECAO QUANDO A MOEDA DA TRANSACAO NAO  *
+099300*    ESTA CADASTRADA NA TABELA DE CAMBIO; O ITEM NAO E LEVADO    *
+099400*    AO MESTRE, AO DETALHE, AO ROLLUP NEM A AUDITORIA            *
+099500*---------------------------------------------------------------*
+099600     MOVE WS-IC-ITEM-CODE       TO WS-LE-ITEM-CODE.
+099700     MOVE WS-IC-BRANCH-CODE     TO WS-LE-FILIAL.
+099800     MOVE ZERO                  TO WS-LE-PERCENTUAL.
+099900     MOVE "MOEDA NAO CADASTRADA"  TO WS-LE-MOTIVO.
+099910     MOVE WS-LINHA-EXCECAO      TO REL-LINHA-EXCECAO.
+099920     WRITE REL-LINHA-EXCECAO.
+099930     ADD 1 TO WS-CONTADOR-EXCECOES.
+099940
+099950 3510-GRAVAR-EXCECAO-MOEDA-EXIT.
+099960     EXIT.
+099971 3520-GRAVAR-EXCECAO-CALCULO.
+099972*---------------------------------------------------------------*
+099973*    GRAVA UMA LINHA DE EXCECAO QUANDO O CALCULO DE MARKUP NAO   *
+099974*    PODE SER REALIZADO (COMPRA ZERO OU PERCENTUAL ALVO FORA DA  *
+099975*    FAIXA POSSIVEL); O ITEM NAO E LEVADO AO MESTRE, AO DETALHE, *
+099976*    AO ROLLUP NEM A AUDITORIA                                   *
+099977*---------------------------------------------------------------*
+099978     MOVE WS-IC-ITEM-CODE       TO WS-LE-ITEM-CODE.
+099979     MOVE WS-IC-BRANCH-CODE     TO WS-LE-FILIAL.
+099980     MOVE ZERO                  TO WS-LE-PERCENTUAL.
+099981     MOVE "COMPRA OU PCT INVALIDO" TO WS-LE-MOTIVO.
+099982     MOVE WS-LINHA-EXCECAO      TO REL-LINHA-EXCECAO.
+099983     WRITE REL-LINHA-EXCECAO.
+099984     ADD 1 TO WS-CONTADOR-EXCECOES.
+099985
+099986 3520-GRAVAR-EXCECAO-CALCULO-EXIT.
+099987     EXIT.
+099988
+100000 5000-PROCESSAR-INTERATIVO.
+100100*---------------------------------------------------------------*
+100200*    CONDUZ O CALCULO DE UM UNICO ITEM DIGITADO NO TERMINAL      *
+100300*---------------------------------------------------------------*
+100400     PERFORM 5100-ABRIR-ARQUIVOS-INTERATIVO
+100500         THRU 5100-ABRIR-ARQUIVOS-INTERATIVO-EXIT.
+100600     PERFORM 5200-SOLICITAR-DADOS THRU 5200-SOLICITAR-DADOS-EXIT.
+100700
+100800     PERFORM 3000-CONVERTER-MOEDA THRU 3000-CONVERTER-MOEDA-EXIT.
+100810     IF  WS-MOEDA-INVALIDA
+100820         DISPLAY "ERRO: MOEDA NAO CADASTRADA NA TABELA DE CAMBIO."
+100830         DISPLAY "CALCULO NAO REALIZADO."
+100840     ELSE
+100900         PERFORM 3100-EXECUTAR-CALCULO
+100905             THRU 3100-EXECUTAR-CALCULO-EXIT
+100910         IF  PC-ERRO-VALOR-ZERO
+100920             DISPLAY "ERRO: COMPRA ZERO OU PERCENTUAL FORA DA"
+100930             DISPLAY "FAIXA POSSIVEL. CALCULO NAO REALIZADO."
+100940         ELSE
+101000
+101100             PERFORM 5500-EXIBIR-RESULTADO
+101105                 THRU 5500-EXIBIR-RESULTADO-EXIT
+101200
+101300             PERFORM 3200-ATUALIZAR-MASTER
+101305                 THRU 3200-ATUALIZAR-MASTER-EXIT
+101400             PERFORM 3300-GRAVAR-AUDITORIA
+101405                 THRU 3300-GRAVAR-AUDITORIA-EXIT
+101408         END-IF
+101410     END-IF.
+101500
+101600     PERFORM 5800-FECHAR-ARQUIVOS-INTERATIVO
+101700         THRU 5800-FECHAR-ARQUIVOS-INTERATIVO-EXIT.
+101800
+101900 5000-PROCESSAR-INTERATIVO-EXIT.
+102000     EXIT.
+102100
+103000 5100-ABRIR-ARQUIVOS-INTERATIVO.
+103100*---------------------------------------------------------------*
+103200*    ABRE O ARQUIVO MESTRE E O LOG DE AUDITORIA PARA O MODO      *
+103300*    INTERATIVO, CRIANDO-OS SE AINDA NAO EXISTIREM               *
+103400*---------------------------------------------------------------*
+103500     OPEN I-O PRODMAST-ARQ.
+103600     IF  WS-FS-PRODMAST = "35"
+103700         OPEN OUTPUT PRODMAST-ARQ
+103800         CLOSE PRODMAST-ARQ
+103900         OPEN I-O PRODMAST-ARQ
+104000     END-IF.
+104100
+104200     OPEN EXTEND AUDITLOG-ARQ.
+104300     IF  WS-FS-AUDITLOG = "35"
+104400         OPEN OUTPUT AUDITLOG-ARQ
+104500     END-IF.
+104600
+104700 5100-ABRIR-ARQUIVOS-INTERATIVO-EXIT.
+104800     EXIT.
+104900
+105000 5200-SOLICITAR-DADOS.
+105100*---------------------------------------------------------------*
+105200*    SOLICITA OS DADOS DO ITEM NO TERMINAL                       *
+105300*---------------------------------------------------------------*
+105400     DISPLAY " ".
+105500     DISPLAY "Codigo do item".
+105600     ACCEPT WS-IC-ITEM-CODE.
+105700
+105800     DISPLAY "Descricao do item (opcional)".
+105900     ACCEPT WS-IC-DESCRICAO.
+106000
+106100     DISPLAY "Codigo da filial (opcional)".
+106200     ACCEPT WS-IC-BRANCH-CODE.
+106300
+106400     DISPLAY "Codigo da categoria (opcional)".
+106500     ACCEPT WS-IC-CATEGORY-CODE.
+106600
+106700     DISPLAY "Moeda da compra - BRL, USD, etc (branco = BRL)".
+106800     ACCEPT WS-IC-CURRENCY-CODE.
+106900
+107000     DISPLAY "Digite valor de compra".
+107100     ACCEPT WS-IC-VALOR-COMPRA-ORIG.
+107200
+107300     DISPLAY "1 - Calcular o percentual (informo compra e venda)".
+107400     DISPLAY "2 - Calcular a venda sugerida (informo compra e a".
+107500     DISPLAY "    margem alvo)".
+107600     ACCEPT WS-OPCAO-MODO.
+107700
+107800     IF  WS-OPCAO-MODO = 2
+107900         SET WS-IC-CALCULO-INVERSO  TO TRUE
+108000         DISPLAY "Digite o percentual de markup desejado"
+108100         ACCEPT WS-IC-PERCENTUAL-ALVO
+108200         MOVE ZERO TO WS-IC-VALOR-VENDA-ENT
+108300     ELSE
+108400         SET WS-IC-CALCULO-DIRETO   TO TRUE
+108500         DISPLAY "Digite valor de venda"
+108600         ACCEPT WS-IC-VALOR-VENDA-ENT
+108700         MOVE ZERO TO WS-IC-PERCENTUAL-ALVO
+108800     END-IF.
+108900
+109000 5200-SOLICITAR-DADOS-EXIT.
+109100     EXIT.
+109200
+110000 5500-EXIBIR-RESULTADO.
+110100*---------------------------------------------------------------*
+110200*    EXIBE O RESULTADO DO CALCULO NO TERMINAL                    *
+110300*---------------------------------------------------------------*
+110400     IF  WS-IC-CALCULO-INVERSO
+110500         DISPLAY "Valor de venda sugerido: " PC-VALOR-VENDA
+110600     ELSE
+110700         DISPLAY "Resultado (percentual) : " PC-PERCENTUAL
+110800     END-IF.
+110900
+111000     IF  PC-EM-PREJUIZO
+111100         DISPLAY "*** ATENCAO: OPERACAO EM PREJUIZO (PERCENTUAL "
+111200             "NEGATIVO) ***"
+111300     END-IF.
+111400
+111500     IF  PC-PERCENTUAL < WS-PCT-MINIMO
+111600         DISPLAY "AVISO: MARGEM ABAIXO DO MINIMO CONFIGURADO."
+111700     ELSE
+111800         IF  PC-PERCENTUAL > WS-PCT-MAXIMO
+111900             DISPLAY "AVISO: MARGEM ACIMA DO MAXIMO CONFIGURADO."
+112000         END-IF
+112100     END-IF.
+112200
+112300 5500-EXIBIR-RESULTADO-EXIT.
+112400     EXIT.
+112500
+113000 5800-FECHAR-ARQUIVOS-INTERATIVO.
+113100*---------------------------------------------------------------*
+113200*    FECHA OS ARQUIVOS ABERTOS PELO MODO INTERATIVO              *
+113300*---------------------------------------------------------------*
+113400     CLOSE PRODMAST-ARQ.
+113500     CLOSE AUDITLOG-ARQ.
+113600
+113700 5800-FECHAR-ARQUIVOS-INTERATIVO-EXIT.
+113800     EXIT.
+113900
+114000 9000-FINALIZAR.
+114100*---------------------------------------------------------------*
+114200*    ENCERRAMENTO DO PROGRAMA                                    *
+114300*---------------------------------------------------------------*
+114400     DISPLAY " ".
+114500     DISPLAY "PROCESSAMENTO ENCERRADO.".
+114600
+114700 9000-FINALIZAR-EXIT.
+114800     EXIT.
+114900
+115000 9999-EXIT.
+115100     STOP RUN.
+115200
+115300 END PROGRAM CALC1.
