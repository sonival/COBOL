@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: PRODMAST.CPY
+000300*    DESCRIPTION..: PRODUCT MASTER FILE RECORD LAYOUT.
+000400*                   ONE ENTRY PER ITEM CODE.  HOLDS THE LAST
+000500*                   PURCHASE/SALE PRICE PAIR PRICED FOR THE ITEM
+000600*                   AND THE MARKUP PERCENTAGE COMPUTED FOR IT SO
+000700*                   THE VALUES SURVIVE BETWEEN CALC1 RUNS.
+000800*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+000900*    DATE-WRITTEN.: 2026-08-09
+001000*-----------------------------------------------------------------
+001100*    MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRICAO
+001300*    ---------- ----  -------------------------------------------
+001400*    2026-08-09 JA    COPYBOOK ORIGINAL.
+001500*****************************************************************
+001600 01  PM-REGISTRO-MESTRE.
+001700     05  PM-ITEM-CODE            PIC X(10).
+001800     05  PM-DESCRICAO            PIC X(20).
+001900     05  PM-BRANCH-CODE          PIC X(04).
+002000     05  PM-CATEGORY-CODE        PIC X(04).
+002100     05  PM-CURRENCY-CODE        PIC X(03).
+002200     05  PM-VALOR-COMPRA         PIC 9(06)V99.
+002300     05  PM-VALOR-VENDA          PIC 9(06)V99.
+002400     05  PM-PERCENTUAL           PIC S9(03)V9(12).
+002500     05  PM-STATUS-PREJUIZO      PIC X(01).
+002600         88  PM-EM-PREJUIZO             VALUE "S".
+002700         88  PM-SEM-PREJUIZO            VALUE "N".
+002800     05  PM-DATA-ULT-CALCULO     PIC 9(08).
+002900     05  PM-HORA-ULT-CALCULO     PIC 9(08).
+003000     05  FILLER                  PIC X(10).
