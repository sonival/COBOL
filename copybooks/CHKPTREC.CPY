@@ -0,0 +1,39 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CHKPTREC.CPY
+000300*    DESCRIPTION..: CHECKPOINT RECORD FOR THE CALC1 BATCH PRICING
+000400*                   RUN.  WRITTEN PERIODICALLY WHILE THE
+000500*                   TRANSACTION FILE IS BEING PROCESSED SO AN
+000600*                   INTERRUPTED RUN CAN BE RESTARTED FROM THE
+000700*                   LAST ITEM CODE SUCCESSFULLY PRICED INSTEAD OF
+000800*                   FROM THE TOP OF THE FILE.
+000900*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+001000*    DATE-WRITTEN.: 2026-08-09
+001100*-----------------------------------------------------------------
+001200*    MODIFICATION HISTORY
+001300*    DATE       INIT  DESCRICAO
+001400*    ---------- ----  -------------------------------------------
+001500*    2026-08-09 JA    COPYBOOK ORIGINAL.
+001510*    2026-08-09 JA    ACRESCENTADAS AS TABELAS DE ACUMULACAO DE
+001520*                     FILIAL/CATEGORIA PARA QUE O RELATORIO DE
+001530*                     ROLLUP FIQUE CORRETO APOS UMA RETOMADA.
+001600*****************************************************************
+001700 01  CKP-REGISTRO-CHECKPOINT.
+001800     05  CKP-ULTIMO-ITEM-CODE    PIC X(10).
+001900     05  CKP-CONTADOR-PROCESSADO PIC 9(08).
+002000     05  CKP-DATA-CHECKPOINT     PIC 9(08).
+002100     05  CKP-HORA-CHECKPOINT     PIC 9(08).
+002200     05  FILLER                  PIC X(10).
+002300     05  CKP-TABELA-FILIAL-DADOS.
+002400         10  CKP-QTD-FILIAIS         PIC 9(04).
+002500         10  CKP-TABELA-FILIAL OCCURS 50 TIMES
+002600                 INDEXED BY CKP-IDX-FILIAL.
+002700             15  CKP-FILIAL-CODIGO       PIC X(04).
+002800             15  CKP-FILIAL-QTD-ITENS    PIC 9(08).
+002900             15  CKP-FILIAL-SOMA-PCT     PIC S9(09)V99.
+003000     05  CKP-TABELA-CATEGORIA-DADOS.
+003100         10  CKP-QTD-CATEGORIAS      PIC 9(04).
+003200         10  CKP-TABELA-CATEGORIA OCCURS 50 TIMES
+003300                 INDEXED BY CKP-IDX-CATEGORIA.
+003400             15  CKP-CATEGORIA-CODIGO    PIC X(04).
+003500             15  CKP-CATEGORIA-QTD-ITENS PIC 9(08).
+003600             15  CKP-CATEGORIA-SOMA-PCT  PIC S9(09)V99.
