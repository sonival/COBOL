@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: AUDITREC.CPY
+000300*    DESCRIPTION..: AUDIT LOG RECORD APPENDED EVERY TIME CALC1
+000400*                   COMPUTES A MARKUP, IN EITHER INTERACTIVE OR
+000500*                   BATCH MODE, SO A PAST CALCULATION CAN BE
+000600*                   RECONSTRUCTED LATER.
+000700*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+000800*    DATE-WRITTEN.: 2026-08-09
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRICAO
+001200*    ---------- ----  -------------------------------------------
+001300*    2026-08-09 JA    COPYBOOK ORIGINAL.
+001400*****************************************************************
+001500 01  AUD-REGISTRO-LOG.
+001600     05  AUD-DATA                PIC 9(08).
+001700     05  AUD-HORA                PIC 9(08).
+001800     05  AUD-TERMINAL-USUARIO    PIC X(08).
+001900     05  AUD-ITEM-CODE           PIC X(10).
+002000     05  AUD-CALC-TYPE           PIC X(01).
+002100     05  AUD-VALOR-COMPRA        PIC 9(06)V99.
+002200     05  AUD-VALOR-VENDA         PIC 9(06)V99.
+002300     05  AUD-PERCENTUAL          PIC S9(03)V9(12).
+002400     05  FILLER                  PIC X(10).
