@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: PCLINK.CPY
+000300*    DESCRIPTION..: SHARED CALL LINKAGE FOR THE PRICE-CALCULATION
+000400*                   SUBPROGRAMS (CALCMRKP, CALCMRGN, CALCDESC).
+000500*                   ONE COMMON PARAMETER BLOCK KEEPS CALC1 AND
+000600*                   CALCMENU (AND ANY FUTURE CALLER) SPEAKING THE
+000700*                   SAME LAYOUT TO WHICHEVER ROUTINE THEY INVOKE.
+000800*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+000900*    DATE-WRITTEN.: 2026-08-09
+001000*-----------------------------------------------------------------
+001100*    MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRICAO
+001300*    ---------- ----  -------------------------------------------
+001400*    2026-08-09 JA    COPYBOOK ORIGINAL.
+001500*****************************************************************
+001600 01  PC-PARAMETROS-CALCULO.
+001700     05  PC-MODO-DIRECAO         PIC X(01).
+001800         88  PC-DIRECAO-DIRETA         VALUE "D".
+001900         88  PC-DIRECAO-INVERSA        VALUE "I".
+002000     05  PC-VALOR-COMPRA         PIC 9(06)V99.
+002100     05  PC-VALOR-VENDA          PIC 9(06)V99.
+002200     05  PC-VALOR-LISTA          PIC 9(06)V99.
+002300     05  PC-PERCENTUAL           PIC S9(03)V9(12).
+002400     05  PC-STATUS-PREJUIZO      PIC X(01).
+002500         88  PC-EM-PREJUIZO            VALUE "S".
+002600         88  PC-SEM-PREJUIZO           VALUE "N".
+002700     05  PC-CODIGO-RETORNO       PIC 9(02).
+002800         88  PC-CALCULO-OK             VALUE 00.
+002900         88  PC-ERRO-VALOR-ZERO        VALUE 90.
