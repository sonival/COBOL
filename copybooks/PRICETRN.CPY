@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: PRICETRN.CPY
+000300*    DESCRIPTION..: PRICING TRANSACTION FILE RECORD LAYOUT.
+000400*                   ONE RECORD PER ITEM TO BE PRICED IN A CALC1
+000500*                   BATCH RUN.  TR-CALC-TYPE SELECTS DIRECT
+000600*                   (MARKUP FROM COMPRA/VENDA) OR INVERSE
+000700*                   (SUGGESTED VENDA FROM COMPRA/TARGET PCT.)
+000800*                   CALCULATION.  A LEADING RECORD WITH
+000900*                   TR-CALC-TYPE = "P" CARRIES OPTIONAL OVERRIDE
+001000*                   PARAMETERS FOR THE EXCEPTION-REPORT LIMITS.
+001100*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+001200*    DATE-WRITTEN.: 2026-08-09
+001300*-----------------------------------------------------------------
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT  DESCRICAO
+001600*    ---------- ----  -------------------------------------------
+001700*    2026-08-09 JA    COPYBOOK ORIGINAL (BATCH MODE).
+001800*    2026-08-09 JA    ADDED CURRENCY CODE FOR IMPORTED GOODS.
+001900*    2026-08-09 JA    ADDED CALC-TYPE, TARGET PCT, PARM RECORD.
+002000*    2026-08-09 JA    ADDED BRANCH/CATEGORY CODE FOR ROLLUP RPT.
+002100*****************************************************************
+002200 01  TR-REGISTRO-TRANSACAO.
+002300     05  TR-CALC-TYPE            PIC X(01).
+002400         88  TR-CALCULO-DIRETO          VALUE "D".
+002500         88  TR-CALCULO-INVERSO         VALUE "I".
+002600         88  TR-REGISTRO-PARAMETRO      VALUE "P".
+002700     05  TR-ITEM-CODE            PIC X(10).
+002800     05  TR-DESCRICAO            PIC X(20).
+002900     05  TR-BRANCH-CODE          PIC X(04).
+003000     05  TR-CATEGORY-CODE        PIC X(04).
+003100     05  TR-CURRENCY-CODE        PIC X(03).
+003200     05  TR-VALOR-COMPRA         PIC 9(06)V99.
+003300     05  TR-VALOR-VENDA          PIC 9(06)V99.
+003400     05  TR-PERCENTUAL-ALVO      PIC S9(03)V99.
+003410     05  TR-PCT-MINIMO           PIC S9(03)V99.
+003420     05  TR-PCT-MAXIMO           PIC S9(03)V99.
+003500     05  FILLER                  PIC X(06).
