@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: RATETAB.CPY
+000300*    DESCRIPTION..: EXCHANGE RATE TABLE RECORD.  ONE ENTRY PER
+000400*                   FOREIGN CURRENCY CODE, GIVING THE RATE THAT
+000500*                   CONVERTS ONE UNIT OF THE CURRENCY INTO BRL.
+000600*                   LOADED ENTIRELY INTO WORKING-STORAGE AT THE
+000700*                   START OF THE RUN AND SEARCHED IN MEMORY.
+000800*    AUTHOR.......: J. ALMEIDA - PRECIFICACAO
+000900*    DATE-WRITTEN.: 2026-08-09
+001000*-----------------------------------------------------------------
+001100*    MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRICAO
+001300*    ---------- ----  -------------------------------------------
+001400*    2026-08-09 JA    COPYBOOK ORIGINAL.
+001500*****************************************************************
+001600 01  RT-REGISTRO-CAMBIO.
+001700     05  RT-CURRENCY-CODE        PIC X(03).
+001800     05  RT-TAXA-CAMBIO          PIC 9(04)V9(06).
+001900     05  FILLER                  PIC X(10).
