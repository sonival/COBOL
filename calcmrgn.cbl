@@ -0,0 +1,93 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCMRGN.
+000300 AUTHOR.        J. ALMEIDA - PRECIFICACAO.
+000400 INSTALLATION.  DEPTO DE PRECIFICACAO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    DESCRICAO....: CALCULA A MARGEM SOBRE O VALOR DE VENDA
+000900*                   (MARGIN-ON-SALE-PRICE), ISTO E, O LUCRO
+001000*                   EXPRESSO COMO PERCENTUAL DO PRECO DE VENDA
+001100*                   EM VEZ DE PERCENTUAL SOBRE O CUSTO.  NO MODO
+001200*                   INVERSO, DADOS O CUSTO E A MARGEM ALVO,
+001300*                   SUGERE O VALOR DE VENDA.
+001400*                   CHAMADO PELO CALCMENU.
+001500*-----------------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRICAO
+001800*    ---------- ----  -------------------------------------------
+001900*    2026-08-09 JA    PROGRAMA ORIGINAL.
+002000*****************************************************************
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700
+002800*---------------------------------------------------------------*
+002900*    AREA DE TRABALHO PARA O CALCULO                            *
+002950*---------------------------------------------------------------*
+003000 77  WS-VALOR-VENDA-CALC     PIC S9(08)V9(12) COMP-3.
+003100
+003200 LINKAGE SECTION.
+003300 COPY PCLINK.
+003400
+003500 PROCEDURE DIVISION USING PC-PARAMETROS-CALCULO.
+003600
+003700 0000-MAINLINE.
+003800*---------------------------------------------------------------*
+003900*    PARAGRAFO PRINCIPAL                                        *
+004000*---------------------------------------------------------------*
+004100     MOVE 00                    TO PC-CODIGO-RETORNO.
+004200     SET PC-SEM-PREJUIZO        TO TRUE.
+004300
+004400     IF  PC-DIRECAO-INVERSA
+004500         IF  PC-PERCENTUAL >= 100
+004600             SET PC-ERRO-VALOR-ZERO TO TRUE
+004700             GO TO 9999-EXIT
+004800         END-IF
+004900         PERFORM 2000-CALCULA-VENDA THRU 2000-CALCULA-VENDA-EXIT
+005000     ELSE
+005100         IF  PC-VALOR-VENDA = ZERO
+005200             SET PC-ERRO-VALOR-ZERO TO TRUE
+005300             GO TO 9999-EXIT
+005400         END-IF
+005500         PERFORM 1000-CALCULA-MARGEM THRU 1000-CALCULA-MARGEM-EXIT
+005600     END-IF.
+005700
+005800     GO TO 9999-EXIT.
+005900
+006000 1000-CALCULA-MARGEM.
+006100*---------------------------------------------------------------*
+006200*    MODO DIRETO - MARGEM = LUCRO / VENDA * 100                  *
+006300*---------------------------------------------------------------*
+006400     COMPUTE PC-PERCENTUAL ROUNDED =
+006500             ((PC-VALOR-VENDA - PC-VALOR-COMPRA) /
+006600               PC-VALOR-VENDA) * 100.
+006700
+006800     IF  PC-PERCENTUAL < ZERO
+006900         SET PC-EM-PREJUIZO TO TRUE
+007000     END-IF.
+007100
+007200 1000-CALCULA-MARGEM-EXIT.
+007300     EXIT.
+007400
+007500 2000-CALCULA-VENDA.
+007600*---------------------------------------------------------------*
+007700*    MODO INVERSO - VENDA = CUSTO / (1 - MARGEM ALVO)            *
+007800*---------------------------------------------------------------*
+007900     COMPUTE WS-VALOR-VENDA-CALC ROUNDED =
+008000             PC-VALOR-COMPRA / (1 - (PC-PERCENTUAL / 100)).
+008100
+008200     MOVE WS-VALOR-VENDA-CALC   TO PC-VALOR-VENDA.
+008300
+008400     IF  PC-PERCENTUAL < ZERO
+008500         SET PC-EM-PREJUIZO TO TRUE
+008600     END-IF.
+008700
+008800 2000-CALCULA-VENDA-EXIT.
+008900     EXIT.
+009000
+009100 9999-EXIT.
+009200     GOBACK.
