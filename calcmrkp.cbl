@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCMRKP.
+000300 AUTHOR.        J. ALMEIDA - PRECIFICACAO.
+000400 INSTALLATION.  DEPTO DE PRECIFICACAO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    DESCRICAO....: CALCULA O MARKUP (PERCENTUAL) ENTRE UM VALOR
+000900*                   DE COMPRA E UM VALOR DE VENDA, OU, NO MODO
+001000*                   INVERSO, SUGERE O VALOR DE VENDA A PARTIR DO
+001100*                   VALOR DE COMPRA E DE UM PERCENTUAL ALVO.
+001200*                   TRATA CORRETAMENTE O CASO DE PREJUIZO (VENDA
+001300*                   ABAIXO DO CUSTO), RETORNANDO O PERCENTUAL
+001400*                   COM SINAL E LIGANDO O INDICADOR DE PREJUIZO.
+001500*                   CHAMADO POR CALC1 (LOTE E INTERATIVO) E POR
+001600*                   CALCMENU (OPCAO DE MARKUP).
+001700*-----------------------------------------------------------------
+001800*    MODIFICATION HISTORY
+001900*    DATE       INIT  DESCRICAO
+002000*    ---------- ----  -------------------------------------------
+002100*    2026-08-09 JA    PROGRAMA ORIGINAL - EXTRAIDO DO CALC1 PARA
+002200*                     PERMITIR REUTILIZACAO PELO CALCMENU.
+002300*****************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000
+003100*---------------------------------------------------------------*
+003200*    AREA DE TRABALHO PARA O CALCULO                            *
+003300*---------------------------------------------------------------*
+003400 77  WS-VALOR-VENDA-CALC     PIC S9(08)V9(12) COMP-3.
+003500
+003600 LINKAGE SECTION.
+003700 COPY PCLINK.
+003800
+003900 PROCEDURE DIVISION USING PC-PARAMETROS-CALCULO.
+004000
+004100 0000-MAINLINE.
+004200*---------------------------------------------------------------*
+004300*    PARAGRAFO PRINCIPAL                                        *
+004400*---------------------------------------------------------------*
+004500     MOVE 00                    TO PC-CODIGO-RETORNO.
+004600     SET PC-SEM-PREJUIZO        TO TRUE.
+004700
+004800     IF  PC-VALOR-COMPRA = ZERO
+004900         SET PC-ERRO-VALOR-ZERO TO TRUE
+005000         GO TO 9999-EXIT
+005100     END-IF.
+005200
+005300     IF  PC-DIRECAO-INVERSA
+005310         IF  PC-PERCENTUAL <= -100
+005320             SET PC-ERRO-VALOR-ZERO TO TRUE
+005330             GO TO 9999-EXIT
+005340         END-IF
+005400         PERFORM 2000-CALCULA-VENDA THRU 2000-CALCULA-VENDA-EXIT
+005500     ELSE
+005600         PERFORM 1000-CALCULA-PERCENTUAL
+005700             THRU 1000-CALCULA-PERCENTUAL-EXIT
+005800     END-IF.
+005900
+006000     GO TO 9999-EXIT.
+006100
+006200 1000-CALCULA-PERCENTUAL.
+006300*---------------------------------------------------------------*
+006400*    MODO DIRETO - CALCULA O PERCENTUAL A PARTIR DE COMPRA/VENDA *
+006500*---------------------------------------------------------------*
+006600     COMPUTE PC-PERCENTUAL ROUNDED =
+006700             ((PC-VALOR-VENDA - PC-VALOR-COMPRA) /
+006800               PC-VALOR-COMPRA) * 100.
+006900
+007000     IF  PC-PERCENTUAL < ZERO
+007100         SET PC-EM-PREJUIZO TO TRUE
+007200     END-IF.
+007300
+007400 1000-CALCULA-PERCENTUAL-EXIT.
+007500     EXIT.
+007600
+007700 2000-CALCULA-VENDA.
+007800*---------------------------------------------------------------*
+007900*    MODO INVERSO - SUGERE A VENDA A PARTIR DE COMPRA/PCT ALVO   *
+008000*---------------------------------------------------------------*
+008100     COMPUTE WS-VALOR-VENDA-CALC ROUNDED =
+008200             PC-VALOR-COMPRA +
+008300             ((PC-VALOR-COMPRA * PC-PERCENTUAL) / 100).
+008400
+008500     MOVE WS-VALOR-VENDA-CALC   TO PC-VALOR-VENDA.
+008600
+008700     IF  PC-PERCENTUAL < ZERO
+008800         SET PC-EM-PREJUIZO TO TRUE
+008900     END-IF.
+009000
+009100 2000-CALCULA-VENDA-EXIT.
+009200     EXIT.
+009300
+009400 9999-EXIT.
+009500     GOBACK.
