@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCMENU.
+000300 AUTHOR.        J. ALMEIDA - PRECIFICACAO.
+000400 INSTALLATION.  DEPTO DE PRECIFICACAO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    DESCRICAO....: MENU DE PRECIFICACAO. OFERECE AO USUARIO AS
+000900*                   TRES FORMAS DE CALCULO DE PRECO USADAS PELO
+001000*                   DEPARTAMENTO - MARKUP SOBRE O CUSTO, MARGEM
+001100*                   SOBRE O PRECO DE VENDA E DESCONTO SOBRE O
+001200*                   PRECO DE LISTA - E CHAMA O SUBPROGRAMA DE
+001300*                   CALCULO CORRESPONDENTE (CALCMRKP, CALCMRGN
+001400*                   OU CALCDESC), REPETINDO ATE O USUARIO PEDIR
+001500*                   PARA ENCERRAR.
+001600*-----------------------------------------------------------------
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRICAO
+001900*    ---------- ----  -------------------------------------------
+002000*    2026-08-09 JA    PROGRAMA ORIGINAL.
+002100*****************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800
+002900*---------------------------------------------------------------*
+003000*    CHAVES DE CONTROLE DO MENU                                  *
+003100*---------------------------------------------------------------*
+003200 77  WS-OPCAO-TIPO-CALCULO   PIC 9(01) VALUE ZERO.
+003300     88  WS-TIPO-MARKUP            VALUE 1.
+003400     88  WS-TIPO-MARGEM            VALUE 2.
+003500     88  WS-TIPO-DESCONTO          VALUE 3.
+003600     88  WS-TIPO-SAIR              VALUE 9.
+003700
+003800 77  WS-OPCAO-DIRECAO        PIC 9(01) VALUE ZERO.
+003900     88  WS-DIRECAO-CALC-DIRETO    VALUE 1.
+004000     88  WS-DIRECAO-CALC-INVERSO   VALUE 2.
+004100
+004200 01  WS-SWITCHES.
+004300     05  WS-SW-CONTINUAR         PIC X(01) VALUE "S".
+004400         88  WS-CONTINUAR-MENU         VALUE "S".
+004500         88  WS-ENCERRAR-MENU          VALUE "N".
+004600
+004700*---------------------------------------------------------------*
+004800*    BLOCO DE CHAMADA COMPARTILHADO COM OS SUBPROGRAMAS DE       *
+004900*    CALCULO (CALCMRKP, CALCMRGN, CALCDESC)                     *
+005000*---------------------------------------------------------------*
+005100 COPY PCLINK.
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500 0000-MAINLINE.
+005600*---------------------------------------------------------------*
+005700*    PARAGRAFO PRINCIPAL                                        *
+005800*---------------------------------------------------------------*
+005900     PERFORM 1000-PROCESSAR-UMA-OPCAO
+006000         THRU 1000-PROCESSAR-UMA-OPCAO-EXIT
+006100         UNTIL WS-ENCERRAR-MENU.
+006200
+006300     DISPLAY " ".
+006400     DISPLAY "MENU DE PRECIFICACAO ENCERRADO.".
+006500
+006600     GOBACK.
+006700
+006800 1000-PROCESSAR-UMA-OPCAO.
+006900*---------------------------------------------------------------*
+007000*    EXIBE O MENU, LE A OPCAO E CONDUZ O CALCULO ESCOLHIDO       *
+007100*---------------------------------------------------------------*
+007200     DISPLAY " ".
+007300     DISPLAY "=========================================".
+007400     DISPLAY "MENU DE PRECIFICACAO".
+007500     DISPLAY "=========================================".
+007600     DISPLAY "1 - Markup sobre o custo".
+007700     DISPLAY "2 - Margem sobre o preco de venda".
+007800     DISPLAY "3 - Desconto sobre o preco de lista".
+007900     DISPLAY "9 - Encerrar".
+008000     DISPLAY "Digite a opcao desejada".
+008100     ACCEPT WS-OPCAO-TIPO-CALCULO.
+008200
+008300     IF  WS-TIPO-SAIR
+008400         SET WS-ENCERRAR-MENU TO TRUE
+008500         GO TO 1000-PROCESSAR-UMA-OPCAO-EXIT
+008600     END-IF.
+008700
+008800     IF  NOT WS-TIPO-MARKUP
+008900     AND NOT WS-TIPO-MARGEM
+009000     AND NOT WS-TIPO-DESCONTO
+009100         DISPLAY "OPCAO INVALIDA. TENTE NOVAMENTE."
+009200         GO TO 1000-PROCESSAR-UMA-OPCAO-EXIT
+009300     END-IF.
+009400
+009500     PERFORM 2000-OBTER-DIRECAO THRU 2000-OBTER-DIRECAO-EXIT.
+009600
+009700     EVALUATE TRUE
+009800         WHEN WS-TIPO-MARKUP
+009900             PERFORM 3000-CALCULAR-MARKUP
+010000                 THRU 3000-CALCULAR-MARKUP-EXIT
+010100         WHEN WS-TIPO-MARGEM
+010200             PERFORM 3100-CALCULAR-MARGEM
+010300                 THRU 3100-CALCULAR-MARGEM-EXIT
+010400         WHEN WS-TIPO-DESCONTO
+010500             PERFORM 3200-CALCULAR-DESCONTO
+010600                 THRU 3200-CALCULAR-DESCONTO-EXIT
+010700     END-EVALUATE.
+010800
+010900     PERFORM 4000-EXIBIR-RESULTADO
+010910         THRU 4000-EXIBIR-RESULTADO-EXIT.
+011000
+011100 1000-PROCESSAR-UMA-OPCAO-EXIT.
+011200     EXIT.
+011300
+011400 2000-OBTER-DIRECAO.
+011500*---------------------------------------------------------------*
+011600*    PERGUNTA SE O CALCULO E DIRETO OU INVERSO                   *
+011700*---------------------------------------------------------------*
+011800     DISPLAY " ".
+011900     DISPLAY "1 - Calculo direto (informo os dois valores)".
+012000     DISPLAY "2 - Calculo inverso (informo um valor e o".
+012100     DISPLAY "    percentual alvo)".
+012200     DISPLAY "Digite a opcao desejada".
+012300     ACCEPT WS-OPCAO-DIRECAO.
+012400
+012500     IF  WS-DIRECAO-CALC-INVERSO
+012600         SET PC-DIRECAO-INVERSA TO TRUE
+012700     ELSE
+012800         SET PC-DIRECAO-DIRETA  TO TRUE
+012900     END-IF.
+013000
+013100 2000-OBTER-DIRECAO-EXIT.
+013200     EXIT.
+013300
+013400 3000-CALCULAR-MARKUP.
+013500*---------------------------------------------------------------*
+013600*    LE OS DADOS E CHAMA O CALCMRKP (MARKUP SOBRE O CUSTO)       *
+013700*---------------------------------------------------------------*
+013800     DISPLAY "Digite o valor de compra".
+013900     ACCEPT PC-VALOR-COMPRA.
+014000
+014100     IF  PC-DIRECAO-INVERSA
+014200         DISPLAY "Digite o percentual de markup desejado"
+014300         ACCEPT PC-PERCENTUAL
+014400     ELSE
+014500         DISPLAY "Digite o valor de venda"
+014600         ACCEPT PC-VALOR-VENDA
+014700     END-IF.
+014800
+014900     CALL "CALCMRKP" USING PC-PARAMETROS-CALCULO.
+015000
+015100 3000-CALCULAR-MARKUP-EXIT.
+015200     EXIT.
+015300
+015400 3100-CALCULAR-MARGEM.
+015500*---------------------------------------------------------------*
+015600*    LE OS DADOS E CHAMA O CALCMRGN (MARGEM SOBRE A VENDA)       *
+015700*---------------------------------------------------------------*
+015800     DISPLAY "Digite o valor de compra".
+015900     ACCEPT PC-VALOR-COMPRA.
+016000
+016100     IF  PC-DIRECAO-INVERSA
+016200         DISPLAY "Digite o percentual de margem desejado"
+016300         ACCEPT PC-PERCENTUAL
+016400     ELSE
+016500         DISPLAY "Digite o valor de venda"
+016600         ACCEPT PC-VALOR-VENDA
+016700     END-IF.
+016800
+016900     CALL "CALCMRGN" USING PC-PARAMETROS-CALCULO.
+017000
+017100 3100-CALCULAR-MARGEM-EXIT.
+017200     EXIT.
+017300
+017400 3200-CALCULAR-DESCONTO.
+017500*---------------------------------------------------------------*
+017600*    LE OS DADOS E CHAMA O CALCDESC (DESCONTO SOBRE A LISTA)     *
+017700*---------------------------------------------------------------*
+017800     DISPLAY "Digite o valor de lista".
+017900     ACCEPT PC-VALOR-LISTA.
+018000
+018100     IF  PC-DIRECAO-INVERSA
+018200         DISPLAY "Digite o percentual de desconto desejado"
+018300         ACCEPT PC-PERCENTUAL
+018400     ELSE
+018500         DISPLAY "Digite o valor de venda"
+018600         ACCEPT PC-VALOR-VENDA
+018700     END-IF.
+018800
+018900     CALL "CALCDESC" USING PC-PARAMETROS-CALCULO.
+019000
+019100 3200-CALCULAR-DESCONTO-EXIT.
+019200     EXIT.
+019300
+019400 4000-EXIBIR-RESULTADO.
+019500*---------------------------------------------------------------*
+019600*    EXIBE O RESULTADO DO CALCULO E, SE FOR O CASO, O AVISO DE   *
+019700*    PREJUIZO                                                    *
+019800*---------------------------------------------------------------*
+019900     IF  PC-ERRO-VALOR-ZERO
+020000         DISPLAY "ERRO: VALOR BASE IGUAL A ZERO. CALCULO NAO"
+020100         DISPLAY "REALIZADO."
+020200         GO TO 4000-EXIBIR-RESULTADO-EXIT
+020300     END-IF.
+020400
+020500     DISPLAY " ".
+020600     IF  PC-DIRECAO-INVERSA
+020700         DISPLAY "Valor de venda sugerido: " PC-VALOR-VENDA
+021200     ELSE
+021300         IF  WS-TIPO-DESCONTO
+021400             DISPLAY "Percentual de desconto : " PC-PERCENTUAL
+021500         ELSE
+021600             DISPLAY "Percentual calculado   : " PC-PERCENTUAL
+021700         END-IF
+021800     END-IF.
+021900
+022000     IF  PC-EM-PREJUIZO
+022100         DISPLAY "*** ATENCAO: OPERACAO EM PREJUIZO (PERCENTUAL "
+022200         DISPLAY "    NEGATIVO). ***"
+022300     END-IF.
+022400
+022500 4000-EXIBIR-RESULTADO-EXIT.
+022600     EXIT.
