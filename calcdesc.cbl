@@ -0,0 +1,89 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCDESC.
+000300 AUTHOR.        J. ALMEIDA - PRECIFICACAO.
+000400 INSTALLATION.  DEPTO DE PRECIFICACAO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    DESCRICAO....: CALCULA O VALOR DE VENDA APOS UM DESCONTO
+000900*                   PERCENTUAL SOBRE O PRECO DE LISTA (PC-VALOR-
+001000*                   LISTA), OU, NO MODO INVERSO, O PERCENTUAL DE
+001100*                   DESCONTO IMPLICITO DADOS O PRECO DE LISTA E
+001200*                   O PRECO DE VENDA PRATICADO.
+001300*                   CHAMADO PELO CALCMENU.
+001400*-----------------------------------------------------------------
+001500*    MODIFICATION HISTORY
+001600*    DATE       INIT  DESCRICAO
+001700*    ---------- ----  -------------------------------------------
+001800*    2026-08-09 JA    PROGRAMA ORIGINAL.
+001810*    2026-08-09 JA    CORRIGIDA A CONVENCAO DIRETO/INVERSO, QUE
+001820*                     ESTAVA INVERTIDA EM RELACAO AO CALCMRKP,
+001830*                     AO CALCMRGN E AOS PROMPTS DO CALCMENU.
+001900*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600
+002700*---------------------------------------------------------------*
+002800*    AREA DE TRABALHO PARA O CALCULO                            *
+002900*---------------------------------------------------------------*
+003000 77  WS-VALOR-VENDA-CALC     PIC S9(08)V9(12) COMP-3.
+003100
+003200 LINKAGE SECTION.
+003300 COPY PCLINK.
+003400
+003500 PROCEDURE DIVISION USING PC-PARAMETROS-CALCULO.
+003600
+003700 0000-MAINLINE.
+003800*---------------------------------------------------------------*
+003900*    PARAGRAFO PRINCIPAL                                        *
+004000*---------------------------------------------------------------*
+004100     MOVE 00                    TO PC-CODIGO-RETORNO.
+004200     SET PC-SEM-PREJUIZO        TO TRUE.
+004300
+004400     IF  PC-VALOR-LISTA = ZERO
+004500         SET PC-ERRO-VALOR-ZERO TO TRUE
+004600         GO TO 9999-EXIT
+004700     END-IF.
+004800
+004900     IF  PC-DIRECAO-INVERSA
+004910         IF  PC-PERCENTUAL > 100
+004920             SET PC-ERRO-VALOR-ZERO TO TRUE
+004930             GO TO 9999-EXIT
+004940         END-IF
+005000         PERFORM 2000-CALCULA-VENDA THRU 2000-CALCULA-VENDA-EXIT
+005100     ELSE
+005200         PERFORM 1000-CALCULA-DESCONTO
+005300             THRU 1000-CALCULA-DESCONTO-EXIT
+005400     END-IF.
+005500
+005600     GO TO 9999-EXIT.
+005700
+005800 1000-CALCULA-DESCONTO.
+005900*---------------------------------------------------------------*
+006000*    MODO DIRETO - DESCONTO = (LISTA - VENDA) / LISTA * 100      *
+006100*---------------------------------------------------------------*
+006200     COMPUTE PC-PERCENTUAL ROUNDED =
+006300             ((PC-VALOR-LISTA - PC-VALOR-VENDA) /
+006400               PC-VALOR-LISTA) * 100.
+006500
+006600 1000-CALCULA-DESCONTO-EXIT.
+006700     EXIT.
+006800
+007000 2000-CALCULA-VENDA.
+007100*---------------------------------------------------------------*
+007200*    MODO INVERSO - VENDA = LISTA * (1 - DESCONTO ALVO / 100)    *
+007300*---------------------------------------------------------------*
+007400     COMPUTE WS-VALOR-VENDA-CALC ROUNDED =
+007500             PC-VALOR-LISTA * (1 - (PC-PERCENTUAL / 100)).
+007600
+007700     MOVE WS-VALOR-VENDA-CALC   TO PC-VALOR-VENDA.
+007800
+007900 2000-CALCULA-VENDA-EXIT.
+008000     EXIT.
+008050
+008100 9999-EXIT.
+008200     GOBACK.
